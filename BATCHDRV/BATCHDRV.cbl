@@ -0,0 +1,68 @@
+      *------------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------------
+       PROGRAM-ID.    BATCHDRV.
+       AUTHOR.        AYSU ONER.
+       DATE-WRITTEN.  09/08/2026.
+       DATE-COMPILED. 09/08/2026.
+      *------------------------------
+      * BATCHDRV gunluk toplu is penceresini tek bir is adiminda
+      * calistirmak icin BDAYCALC'i ve ardindan SORTREP6'yi CALL ile
+      * sirayla calistirir. Her iki programin RETURN-CODE'u
+      * WS-BDAY-RC / WS-SORT-RC alanlarina alinir, ikisinin en
+      * yuksek olani tek bir RETURN-CODE olarak isletim sistemine
+      * bildirilir; boylece gece calisan is iki ayri izlenen adim
+      * yerine tek bir adim olarak degerlendirilebilir.
+      *------------------------------
+       ENVIRONMENT DIVISION.
+      *------------------------------
+       DATA DIVISION.
+      *------------------------------
+       WORKING-STORAGE SECTION.
+       01 WS-BDAY-RC  PIC 9(02) VALUE ZERO.
+       01 WS-SORT-RC  PIC 9(02) VALUE ZERO.
+
+      *> BDAYCALC ve SORTREP6 artik PROCEDURE DIVISION USING LS-PARM
+      *> ile bir JCL PARM alani bekliyor (bkz. her programdaki
+      *> LS-PARM/GET-RUNTIME-PARM). BATCHDRV bir PARM tasimadigindan
+      *> LS-PARM-LEN'i sifirda birakip her iki CALL'a da kendi
+      *> varsayilan PARM alanini gecirir; boylece cagrilan programlar
+      *> PARM saglanmamis gibi davranip kendi varsayilanlarini kullanir.
+       01 WS-NULL-PARM.
+           05 WS-NULL-PARM-LEN  PIC S9(04) COMP VALUE ZERO.
+           05 WS-NULL-PARM-TEXT PIC X(08) VALUE SPACES.
+      *------------------------------
+       PROCEDURE DIVISION.
+      *----
+      * MAINLINE BDAYCALC ve SORTREP6'yi sirayla calistirir, sonra
+      * ikisinin RETURN-CODE'unu tek bir sonuca indirger.
+      *----
+       MAINLINE.
+           PERFORM RUN-BDAYCALC
+           PERFORM RUN-SORTREP6
+           PERFORM CONSOLIDATE-RETURN-CODE
+           STOP RUN.
+       MAINLINE-EXIT. EXIT.
+      *----
+       RUN-BDAYCALC.
+           CALL 'BDAYCALC' USING WS-NULL-PARM
+           MOVE RETURN-CODE TO WS-BDAY-RC
+           DISPLAY 'BDAYCALC RETURN-CODE: ' WS-BDAY-RC.
+       RUN-BDAYCALC-EXIT. EXIT.
+      *----
+       RUN-SORTREP6.
+           CALL 'SORTREP6' USING WS-NULL-PARM
+           MOVE RETURN-CODE TO WS-SORT-RC
+           DISPLAY 'SORTREP6 RETURN-CODE: ' WS-SORT-RC.
+       RUN-SORTREP6-EXIT. EXIT.
+      *----
+      * CONSOLIDATE-RETURN-CODE ikisinden yuksek olan RETURN-CODE'u
+      * is adiminin nihai RETURN-CODE'u olarak birakir.
+      *----
+       CONSOLIDATE-RETURN-CODE.
+           IF WS-BDAY-RC > WS-SORT-RC
+              MOVE WS-BDAY-RC TO RETURN-CODE
+           ELSE
+              MOVE WS-SORT-RC TO RETURN-CODE
+           END-IF.
+       CONSOLIDATE-RETURN-CODE-EXIT. EXIT.
