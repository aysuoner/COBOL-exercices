@@ -3,9 +3,53 @@
        PROGRAM-ID. PBEGT004.
        AUTHOR.     AYSU ONER.
        DATE-WRITTEN. 19.06.2023.
-       DATE-COMPILED. 19.06.2023. 
+       DATE-COMPILED. 19.06.2023.
+      *-------------------------
+      * PBEGT004 tek basina calistirilabilen Julian->Gregoryan toplu
+      * donusum ve gosterim is adimidir. Tarih donusum/hesap islemleri
+      * artik ayni kaynak dosyadaki DTCVRTN alt programina tasindi
+      * (bkz. asagidaki PROGRAM-ID. DTCVRTN.); PBEGT004 kendi ihtiyaci
+      * olan donusumler icin SORTREP6/BDAYCALC ile ayni sekilde
+      * CALL 'DTCVRTN' USING DTCV-PARM yapar.
+      *
+      * DTCVRTN ayri bir alt program olmak zorundadir: bir is adimi
+      * olarak calistirilabilir bir ana programin PROCEDURE
+      * DIVISION'i USING clause tasiyamaz, bu yuzden DTCV-PARM'i CALL
+      * arayuzu olarak alan program PBEGT004'un kendisi olamaz.
+      *-------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL JUL-IN-FILE   ASSIGN TO JULIN
+                                STATUS    JULIN-ST.
+           SELECT OPTIONAL GREG-OUT-FILE ASSIGN TO GREGOUT
+                                STATUS    GREGOUT-ST.
+           SELECT OPTIONAL AUDIT-FILE    ASSIGN TO AUDITLOG
+                                STATUS    AUDIT-ST.
       *-------------------------
        DATA DIVISION.
+       FILE SECTION.
+      * JUL-IN-FILE toplu donusum modunda okunan Julian tarih
+      * listesidir.
+       FD  JUL-IN-FILE RECORDING MODE F.
+       01  JUL-IN-REC.
+           05  JI-JULIAN       PIC 9(07).
+      *
+      * GREG-OUT-FILE her Julian tarihin Gregoryan karsiligini ve
+      * donusum sonuc kodunu tasir.
+       FD  GREG-OUT-FILE RECORDING MODE F.
+       01  GREG-OUT-REC.
+           05  GO-JULIAN       PIC 9(07).
+           05  SPACE-G1        PIC X(02) VALUE SPACES.
+           05  GO-GREG         PIC 9(08).
+           05  SPACE-G2        PIC X(02) VALUE SPACES.
+           05  GO-RC           PIC 9(02).
+      *
+      * AUDIT-FILE VERBS, PBEGT004, SORTREP6 ve BDAYCALC arasinda
+      * paylasilan calistirma-gecmisi dosyasidir (bkz. AUDITREC.CPY).
+       FD  AUDIT-FILE RECORDING MODE F.
+           COPY AUDITREC.
+      *-------------------------
        WORKING-STORAGE SECTION.
        01 WS-WORK-AREA.
            03 WS-JUL-DATE   PIC 9(07).
@@ -15,37 +59,224 @@
            03 WS-GREGX      PIC X(08).
            03 WS-INT        PIC 9(09).
            03 WS-INT-DATE   PIC 9(08).
+       01 WS-DATE-RC        PIC 9(05).
+       01 WS-JUL-YY          PIC 9(04).
+       01 WS-JUL-DDD         PIC 9(03).
+       01 WS-BATCH-COUNT     PIC 9(07) VALUE ZERO.
+       01  FILE-FLAGS.
+           05 JULIN-ST          PIC 9(02).
+              88 JULIN-EOF      VALUE 10.
+              88 JULIN-SUCCESS  VALUE 00 97.
+           05 GREGOUT-ST        PIC 9(02).
+              88 GREGOUT-SUCCESS VALUE 00 97.
+           05 AUDIT-ST          PIC 9(02).
+              88 AUDIT-SUCCESS  VALUE 00 97.
+      * DTCV-PARM burada SORTREP6/BDAYCALC'teki gibi WORKING-STORAGE'a
+      * COPY edilir; PBEGT004 de tarih donusumleri icin DTCVRTN'i
+      * digerleriyle ayni CALL arayuzu uzerinden kullanir.
+           COPY DTCVPARM.
       *-------------------------
        PROCEDURE DIVISION.
        0000-MAIN.
+           PERFORM STANDALONE-DEMO
+           MOVE 00 TO RETURN-CODE
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+       0000-MAIN-EXIT. EXIT.
+      *----
+      * STANDALONE-DEMO PBEGT004 dogrudan bir is adimi olarak
+      * calistirildiginda (CALL disi) devreye giren, tarihsel
+      * gosterim mantigidir. Sabit degerlere gecmekten once artik
+      * FUNCTION TEST-DATE-YYYYMMDD/gun-of-year araligi ile
+      * dogrulanir.
+      *----
+       STANDALONE-DEMO.
       * WS-INT-DATE'E YYYY.MMM.DD formatında bir tarih atılır.
            MOVE 20230619 TO WS-INT-DATE
+           COMPUTE WS-DATE-RC = FUNCTION TEST-DATE-YYYYMMDD(WS-INT-DATE)
+           IF WS-DATE-RC NOT = 0
+              DISPLAY 'INVALID DATE VALUE: ' WS-INT-DATE
+           ELSE
       *WS-INT alanına WS-INT-DATE'in tamsayı karşılığı atanır.
-           COMPUTE WS-INT = FUNCTION INTEGER-OF-DATE(WS-INT-DATE)
+              COMPUTE WS-INT = FUNCTION INTEGER-OF-DATE(WS-INT-DATE)
       *yyyy-mm-dd ve karşılığı olan int değer ekrana basırılır.
-           DISPLAY '1 - DATE :' WS-INT-DATE ' - ' WS-INT
+              DISPLAY '1 - DATE :' WS-INT-DATE ' - ' WS-INT
       *yyyy.mm.dd'in karşılığı olan int değere 60 gün eklenir.
-           ADD +60 TO WS-INT
+              ADD +60 TO WS-INT
       *int değere eklenen 60gün yyyy.mm.dd karşılığa da eklenir
-           COMPUTE WS-INT-DATE = FUNCTION DATE-OF-INTEGER(WS-INT)
+              COMPUTE WS-INT-DATE = FUNCTION DATE-OF-INTEGER(WS-INT)
       *eklenen 60 gün yyyy.mm.dd ve int olarak ekrana bastırılır.
-           DISPLAY '1 - INT DATE + 60: ' WS-INT-DATE ' - ' WS-INT
-      *
-      *-----
-      *
+              DISPLAY '1 - INT DATE + 60: ' WS-INT-DATE ' - ' WS-INT
       *int değerin(+60day) tarihsel karşılığı greg-date alanına atalır
-           COMPUTE WS-GREG-DATE = FUNCTION DATE-OF-INTEGER(WS-INT)
-           DISPLAY '2 - GREG DATE + 60: ' WS-GREG-DATE ' - ' WS-INT
-      *
-      *-----
-      *
+              COMPUTE WS-GREG-DATE = FUNCTION DATE-OF-INTEGER(WS-INT)
+              DISPLAY '2 - GREG DATE + 60: ' WS-GREG-DATE ' - ' WS-INT
+           END-IF
       *WS-JUL-DATE alanına 2100060 değeri atanır.
       *Bu bir Julian tarih değeridir.
            COMPUTE WS-JUL-DATE = 2100060
-           COMPUTE WS-INTGR-DATE = FUNCTION INTEGER-OF-DAY(WS-JUL-DATE)
-           DISPLAY 'WS-INTGR-DATE:' WS-INTGR-DATE
-           COMPUTE WS-GREG-DATE =
-           FUNCTION DATE-OF-INTEGER(WS-INTGR-DATE)
-           DISPLAY 'WS-GREG-DATE :' WS-GREG-DATE
-           STOP RUN.
-      
\ No newline at end of file
+           MOVE WS-JUL-DATE(1:4) TO WS-JUL-YY
+           MOVE WS-JUL-DATE(5:3) TO WS-JUL-DDD
+           IF WS-JUL-DDD < 1 OR WS-JUL-DDD > 366
+              DISPLAY 'INVALID JULIAN DATE VALUE: ' WS-JUL-DATE
+           ELSE
+              COMPUTE WS-INTGR-DATE =
+                      FUNCTION INTEGER-OF-DAY(WS-JUL-DATE)
+              DISPLAY 'WS-INTGR-DATE:' WS-INTGR-DATE
+              COMPUTE WS-GREG-DATE =
+                      FUNCTION DATE-OF-INTEGER(WS-INTGR-DATE)
+              DISPLAY 'WS-GREG-DATE :' WS-GREG-DATE
+           END-IF
+           PERFORM BATCH-CONVERT-JULIAN-FILE.
+       STANDALONE-DEMO-EXIT. EXIT.
+      *----
+      * BATCH-CONVERT-JULIAN-FILE JULIN DD'sinden okunan Julian
+      * tarihleri CONVERT-JULIAN-TO-GREGORIAN ile cevirip GREGOUT
+      * DD'sine yazar. JULIN saglanmamissa (DD atlanmissa) toplu
+      * donusum sessizce atlanir, standalone gosterim modu yine de
+      * calismis olur.
+      *----
+       BATCH-CONVERT-JULIAN-FILE.
+           OPEN INPUT JUL-IN-FILE
+           IF NOT JULIN-SUCCESS
+              DISPLAY 'JULIN FILE NOT AVAILABLE, SKIPPING BATCH MODE'
+           ELSE
+              OPEN OUTPUT GREG-OUT-FILE
+              IF NOT GREGOUT-SUCCESS
+                 DISPLAY 'GREGOUT-FILE CANNOT BE OPENED RC: ' GREGOUT-ST
+                 CLOSE JUL-IN-FILE
+              ELSE
+                 PERFORM READ-JUL-IN-RECORD
+                 PERFORM UNTIL JULIN-EOF
+                    MOVE JI-JULIAN     TO DTCV-JULIAN-DATE
+                    MOVE '1'           TO DTCV-FUNCTION
+                    CALL 'DTCVRTN' USING DTCV-PARM
+                    MOVE JI-JULIAN        TO GO-JULIAN
+                    MOVE DTCV-GREG-DATE   TO GO-GREG
+                    MOVE DTCV-RETURN-CODE TO GO-RC
+                    MOVE SPACES           TO SPACE-G1 SPACE-G2
+                    WRITE GREG-OUT-REC
+                    ADD 1 TO WS-BATCH-COUNT
+                    INITIALIZE GREG-OUT-REC
+                    PERFORM READ-JUL-IN-RECORD
+                 END-PERFORM
+                 CLOSE JUL-IN-FILE
+                 CLOSE GREG-OUT-FILE
+              END-IF
+           END-IF.
+       BATCH-CONVERT-JULIAN-FILE-EXIT. EXIT.
+      *----
+       READ-JUL-IN-RECORD.
+           READ JUL-IN-FILE.
+       READ-JUL-IN-RECORD-EXIT. EXIT.
+      *----
+      * WRITE-AUDIT-RECORD PBEGT004 tek basina bir is adimi olarak
+      * calistiginda paylasilan AUDIT-FILE'a bir satir ekler.
+      * DTCV-PARM uzerinden CALL'lanan tarih donusum cagrilari icin
+      * (her BDAYCALC/SORTREP6 kaydinda) ayrica satir yazilmaz;
+      * aksi halde audit dosyasi is basina degil kayit basina
+      * buyurdu. AUDIT DD saglanmamissa yazim sessizce atlanir.
+      *----
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-SUCCESS
+              INITIALIZE AUDIT-REC
+              MOVE 'PBEGT004'        TO AUD-PROGRAM
+              MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-RUNDATE
+              MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-RUNTIME
+              MOVE WS-BATCH-COUNT    TO AUD-RECCOUNT
+              MOVE RETURN-CODE       TO AUD-RETCODE
+              WRITE AUDIT-REC
+              CLOSE AUDIT-FILE
+           ELSE
+              DISPLAY 'AUDIT-FILE CANNOT BE OPENED, SKIPPING AUDIT LOG'
+           END-IF.
+       WRITE-AUDIT-RECORD-EXIT. EXIT.
+       END PROGRAM PBEGT004.
+      *-------------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTCVRTN.
+       AUTHOR.     AYSU ONER.
+       DATE-WRITTEN. 19.06.2023.
+       DATE-COMPILED. 19.06.2023.
+      *-------------------------
+      * DTCVRTN, PBEGT004'un is adimi modunda kullandigi tarih
+      * donusum/hesap mantigini tasiyan, sadece CALL ile erisilen
+      * yardimci programdir (bkz. COPYLIB/DTCVPARM.CPY). Cagiran
+      * program DTCV-FUNCTION alanina istenilen islemi yazip
+      * CALL 'DTCVRTN' USING DTCV-PARM ile cagirir, sonuc
+      * DTCV-RETURN-CODE ve ilgili alanlar uzerinden doner.
+      *-------------------------
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-INTGR-DATE PIC 9(07).
+       01 WS-INT         PIC 9(09).
+       01 WS-DATE-RC     PIC 9(05).
+       01 WS-JUL-YY      PIC 9(04).
+       01 WS-JUL-DDD     PIC 9(03).
+       LINKAGE SECTION.
+           COPY DTCVPARM.
+      *-------------------------
+       PROCEDURE DIVISION USING DTCV-PARM.
+       0000-MAIN.
+           EVALUATE TRUE
+              WHEN DTCV-FN-JUL-TO-GREG
+                 PERFORM CONVERT-JULIAN-TO-GREGORIAN
+              WHEN DTCV-FN-DAYS-BETWEEN
+                 PERFORM CALCULATE-DAYS-BETWEEN
+              WHEN OTHER
+                 MOVE 04 TO DTCV-RETURN-CODE
+                 DISPLAY 'DTCVRTN: INVALID DTCV-FUNCTION: '
+                         DTCV-FUNCTION
+           END-EVALUATE
+           GOBACK.
+       0000-MAIN-EXIT. EXIT.
+      *----
+      * CONVERT-JULIAN-TO-GREGORIAN DTCV-JULIAN-DATE'i (YYYYDDD)
+      * Gregoryan (YYYYMMDD) karsiligina cevirir. Cevirimden once
+      * yil-gun (DDD) parcasi 001-366 araliginda mi diye kontrol
+      * edilir, gecersizse DTCV-RETURN-CODE 04 doner ve cevirim
+      * yapilmaz (BDAYCALC'in DATE-HANDLE'indaki TEST-DATE-YYYYMMDD
+      * kontrolu ile ayni mantik).
+      *----
+       CONVERT-JULIAN-TO-GREGORIAN.
+           MOVE 00 TO DTCV-RETURN-CODE
+           MOVE DTCV-JULIAN-DATE(1:4) TO WS-JUL-YY
+           MOVE DTCV-JULIAN-DATE(5:3) TO WS-JUL-DDD
+           IF WS-JUL-DDD < 1 OR WS-JUL-DDD > 366
+              MOVE 04   TO DTCV-RETURN-CODE
+              MOVE ZERO TO DTCV-GREG-DATE
+           ELSE
+              COMPUTE WS-INTGR-DATE =
+                      FUNCTION INTEGER-OF-DAY(DTCV-JULIAN-DATE)
+              COMPUTE DTCV-GREG-DATE =
+                      FUNCTION DATE-OF-INTEGER(WS-INTGR-DATE)
+           END-IF.
+       CONVERT-JULIAN-TO-GREGORIAN-EXIT. EXIT.
+      *----
+      * CALCULATE-DAYS-BETWEEN DTCV-DATE-1 ile DTCV-DATE-2 arasindaki
+      * gun farkini (DTCV-DATE-2 - DTCV-DATE-1) DTCV-DAYS-BETWEEN'e
+      * yazar. Cevirimden once her iki tarih de FUNCTION
+      * TEST-DATE-YYYYMMDD ile dogrulanir.
+      *----
+       CALCULATE-DAYS-BETWEEN.
+           MOVE 00 TO DTCV-RETURN-CODE
+           COMPUTE WS-DATE-RC = FUNCTION TEST-DATE-YYYYMMDD(DTCV-DATE-1)
+           IF WS-DATE-RC NOT = 0
+              MOVE 04 TO DTCV-RETURN-CODE
+           ELSE
+              COMPUTE WS-DATE-RC =
+                      FUNCTION TEST-DATE-YYYYMMDD(DTCV-DATE-2)
+              IF WS-DATE-RC NOT = 0
+                 MOVE 04 TO DTCV-RETURN-CODE
+              ELSE
+                 COMPUTE WS-INT = FUNCTION INTEGER-OF-DATE(DTCV-DATE-1)
+                 COMPUTE WS-INTGR-DATE =
+                         FUNCTION INTEGER-OF-DATE(DTCV-DATE-2)
+                 COMPUTE DTCV-DAYS-BETWEEN = WS-INTGR-DATE - WS-INT
+              END-IF
+           END-IF
+           IF DTCV-RETURN-CODE NOT = 00
+              MOVE ZERO TO DTCV-DAYS-BETWEEN
+           END-IF.
+       CALCULATE-DAYS-BETWEEN-EXIT. EXIT.
+       END PROGRAM DTCVRTN.
