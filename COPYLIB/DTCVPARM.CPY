@@ -0,0 +1,27 @@
+      *----------------------------------------------------------
+      * DTCVPARM - DTCVRTN tarih donusum/hesap yardimcisinin CALL
+      * arayuzunde kullanilan parametre bloguntamlar. Cagiran program
+      * DTCV-FUNCTION'a istenilen islemi yazip CALL 'DTCVRTN' USING
+      * DTCV-PARM ile cagirir, sonuc DTCV-RETURN-CODE ve ilgili
+      * alanlar uzerinden doner.
+      *
+      * DTCV-FUNCTION degerleri:
+      *   '1' -> Julian (YYYYDDD) tarihi Gregoryan (YYYYMMDD)'e cevir.
+      *          Girdi : DTCV-JULIAN-DATE
+      *          Cikti : DTCV-GREG-DATE
+      *   '2' -> Iki YYYYMMDD tarihi arasindaki gun farkini hesapla.
+      *          Girdi : DTCV-DATE-1, DTCV-DATE-2
+      *          Cikti : DTCV-DAYS-BETWEEN (DTCV-DATE-2 - DTCV-DATE-1)
+      *----------------------------------------------------------
+       01  DTCV-PARM.
+           05  DTCV-FUNCTION       PIC X(01).
+               88  DTCV-FN-JUL-TO-GREG  VALUE '1'.
+               88  DTCV-FN-DAYS-BETWEEN VALUE '2'.
+           05  DTCV-JULIAN-DATE    PIC 9(07).
+           05  DTCV-GREG-DATE      PIC 9(08).
+           05  DTCV-DATE-1         PIC 9(08).
+           05  DTCV-DATE-2         PIC 9(08).
+           05  DTCV-DAYS-BETWEEN   PIC S9(07).
+           05  DTCV-RETURN-CODE    PIC 9(02).
+               88  DTCV-RC-OK           VALUE 00.
+               88  DTCV-RC-INVALID-DATE VALUE 04.
