@@ -0,0 +1,14 @@
+      *----------------------------------------------------------
+      * AUDITREC - VERBS, PBEGT004, SORTREP6 ve BDAYCALC tarafindan
+      * paylasilan calistirma-gecmisi kaydinin duzenidir. Her program
+      * PROGRAM-EXIT'te bu duzende bir satiri AUDITLOG dosyasina
+      * OPEN EXTEND ile ekler (append), boylece SYSOUT'a bagimli
+      * olmayan sorgulanabilir bir calistirma gecmisi olusur.
+      *----------------------------------------------------------
+       01  AUDIT-REC.
+           05  AUD-PROGRAM     PIC X(08).
+           05  AUD-RUNDATE     PIC 9(08).
+           05  AUD-RUNTIME     PIC 9(06).
+           05  AUD-RECCOUNT    PIC 9(07).
+           05  AUD-RETCODE     PIC 9(02).
+           05  FILLER          PIC X(19).
