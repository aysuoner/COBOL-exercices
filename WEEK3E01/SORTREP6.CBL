@@ -20,8 +20,25 @@
                              STATUS     IDX-ST.
            SELECT INP-FILE   ASSIGN TO  INPFILE
                              STATUS     INP-ST.
-           SELECT PRINT-LINE ASSIGN TO  PRTLINE
+      * PRTREP6 kullanilir (PRTLINE degil) cunku BATCHDRV bu programi
+      * BDAYCALC ile ayni is adiminda CALL eder; ikisi de PRTLINE
+      * kullansaydi SORTREP6'nin OPEN OUTPUT'u BDAYCALC'in rapor
+      * ciktisini uzerine yazardi.
+           SELECT PRINT-LINE ASSIGN TO  PRTREP6
                              STATUS     PRT-ST.
+           SELECT REJ-FILE   ASSIGN TO  REJFILE
+                             STATUS     REJ-ST.
+           SELECT MAINT-FILE ASSIGN TO  MAINTFIL
+                             STATUS     MAINT-ST.
+           SELECT DUP-SORT-FILE ASSIGN TO  DUPSORT.
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWORK.
+           SELECT OPTIONAL CHKPT-FILE ASSIGN TO  CHKPTFIL
+                             STATUS     CHKPT-ST.
+           SELECT CSV-FILE   ASSIGN TO  CSVFILE
+                             ORGANIZATION LINE SEQUENTIAL
+                             STATUS     CSV-ST.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO  AUDITLOG
+                             STATUS     AUDIT-ST.
       *
       * SELECT statement -> harici data-set ile iliskilendirilecek
       * ve prog icinde kullanilacak dahili dosyayi tanimlar.
@@ -112,6 +129,23 @@
            05 PRINT-BRTHDAY  PIC 9(08).
            05 SPACE-X3       PIC X(02).
            05 PRINT-TUTAR    PIC 9(13)V99.
+           05 SPACE-X6       PIC X(02).
+      * PRINT-RPT-TUTAR PRINT-TUTAR'in FX-RATE-TABLE uzerinden
+      * raporlama para birimine (TRY) cevrilmis halidir.
+           05 PRINT-RPT-TUTAR PIC 9(13)V99.
+      *****
+      * PRINT-TRAILER PRINT-REC ile ayni uzunlukta bir alternatif
+      * kayit gorunumudur. Rapor sonunda dvz bazinda adet ve tutar
+      * toplamlarini basmak icin kullanilir.
+       01  PRINT-TRAILER REDEFINES PRINT-REC.
+           05 TRL-LITERAL    PIC X(08).
+           05 TRL-FIL1       PIC X(01).
+           05 TRL-DVZ        PIC 9(03).
+           05 TRL-FIL2       PIC X(01).
+           05 TRL-COUNT      PIC 9(07).
+           05 TRL-FIL3       PIC X(01).
+           05 TRL-SUM        PIC 9(13)V99.
+           05 FILLER         PIC X(48).
       *****
        FD  IDX-FILE.
        01  IDX-REC.
@@ -126,8 +160,75 @@
        01  INP-REC.
            05 INP-ID        PIC 9(05) COMP-3.
            05 INP-DVZ       PIC 9(03) COMP.
+      *****
+      * REJ-FILE IDX-FILE'da karsiligi bulunamayan INP-FILE
+      * kayitlarinin toplandigi red dosyasidir. Master-file bakimi
+      * yapan ekibe iletilmek uzere kullanilir.
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+           05 REJ-ID         PIC 9(05).
+           05 SPACE-X4       PIC X(02).
+           05 REJ-DVZ        PIC 9(03).
+           05 SPACE-X5       PIC X(02).
+           05 REJ-REASON     PIC X(22).
+      *****
+      * MAINT-FILE IDX-FILE'i dogrudan bakim yapmak (ekle/degistir/sil)
+      * icin kullanilan transaction dosyasidir.
+       FD  MAINT-FILE RECORDING MODE F.
+       01  MAINT-REC.
+           05 MAINT-FUNC     PIC X(01).
+              88 MAINT-ADD      VALUE 'A'.
+              88 MAINT-CHANGE   VALUE 'C'.
+              88 MAINT-DELETE   VALUE 'D'.
+           05 MAINT-ID       PIC 9(05).
+           05 MAINT-DVZ      PIC 9(03).
+           05 MAINT-FULLN    PIC X(30).
+           05 MAINT-JUL      PIC 9(07).
+           05 MAINT-TUTAR    PIC 9(13)V99.
+      *****
+      * CHKPT-FILE en son basariyla islenen INP-FILE key'ini tutar.
+      * Buyuk bir INP-FILE'in ortasinda abend olunmasi durumunda,
+      * bir sonraki calistirmada bu key'den sonrasindan devam edilir.
+       FD  CHKPT-FILE RECORDING MODE F.
+       01  CHKPT-REC.
+           05 CHKPT-ID       PIC 9(05) COMP-3.
+           05 CHKPT-DVZ      PIC 9(03) COMP.
+      *****
+      * CSV-FILE PRINT-LINE ile ayni bilgileri (ID,DVZ,ISIM,DOGUM
+      * TARIHI,TUTAR) pipe ile ayrilmis serbest format halinde tutar,
+      * boylelikle rapor Excel'e sabit kolon ayristirmadan acilabilir.
+       FD  CSV-FILE.
+       01  CSV-REC             PIC X(100).
+      *****
+      * SORT-WORK-FILE eslesen kayitlarin PRINT-LINE'a yazilmadan
+      * once istenen sirada (isme gore artan ya da tutara gore azalan)
+      * diziligi icin kullanilan calisma sort dosyasidir.
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05 SW-ID          PIC 9(05).
+           05 SW-DVZ         PIC 9(03).
+           05 SW-FULLN       PIC X(30).
+           05 SW-BRTHDAY     PIC 9(08).
+           05 SW-TUTAR       PIC 9(13)V99.
+           05 SW-RPT-TUTAR   PIC 9(13)V99.
+      *****
+      * DUP-SORT-FILE INP-FILE'daki kayitlarin ID/DVZ'e gore
+      * sondan siralanmasi ve ardisik kayitlar arasinda duplicate
+      * key kontrolu yapilmasi icin kullanilan calisma sort dosyasidir.
+       SD  DUP-SORT-FILE.
+       01  DUP-SORT-REC.
+           05 DS-ID          PIC 9(05) COMP-3.
+           05 DS-DVZ         PIC 9(03) COMP.
+      *****
+      * AUDIT-FILE VERBS, PBEGT004, SORTREP6 ve BDAYCALC arasinda
+      * paylasilan calistirma-gecmisi dosyasidir (bkz. AUDITREC.CPY).
+       FD  AUDIT-FILE RECORDING MODE F.
+           COPY AUDITREC.
       *****
        WORKING-STORAGE SECTION.
+      * DTCV-PARM PBEGT004'un CALL arayuzunde kullanilan ortak tarih
+      * donusum/hesap parametre blogudur (bkz. DTCVPARM.CPY).
+           COPY DTCVPARM.
       *----
       * bir harici dosya tanimlanirken belirtilen STATUS'u
       * 88 condition-lvl ile birlikte flaglarin tespitinde kullandim.
@@ -144,17 +245,165 @@
               88 INP-SUCCESS    VALUE 00 97.
            05 IDX-ST            PIC 9(02).
               88 IDX-SUCCESS    VALUE 00 97.
+           05 REJ-ST            PIC 9(02).
+              88 REJ-SUCCESS    VALUE 00 97.
+           05 MAINT-ST          PIC 9(02).
+              88 MAINT-EOF      VALUE 10.
+              88 MAINT-SUCCESS  VALUE 00 97.
+           05 CHKPT-ST          PIC 9(02).
+              88 CHKPT-SUCCESS  VALUE 00 97.
+           05 CSV-ST            PIC 9(02).
+              88 CSV-SUCCESS    VALUE 00 97.
+           05 AUDIT-ST          PIC 9(02).
+              88 AUDIT-SUCCESS  VALUE 00 97.
+      * WS-CSV-TUTAR PRINT-TUTAR'i CSV satirina yazmadan once acik bir
+      * ondalik noktasi tasiyan duzenlenmis bicime cevirir, boylece
+      * CSV sutunu Excel'de yeniden ayristirma gerektirmeden acilir.
+       01  WS-CSV-TUTAR         PIC Z(10)9.99.
+      * WS-RUN-MODE hangi calisma sekli ile calisildigini belirler.
+      * 'R' -> IDX-FILE'a karsi INP-FILE raporlama modu (varsayilan).
+      * 'M' -> MAINT-FILE transaction'lari ile IDX-FILE bakim modu.
+       01  WS-RUN-MODE          PIC X(01) VALUE 'R'.
+           88 RUN-MODE-REPORT   VALUE 'R'.
+           88 RUN-MODE-MAINT    VALUE 'M'.
        01  WS-DATE.
            05 WS-GR-DATE       PIC 9(08) COMP-3.
-           05 WS-INT-DATE      PIC 9(07) COMP-3.
+      *----
+      * DVZ bazinda kontrol toplami tutmak icin kullanilan tablo.
+      * Rapor sonunda WRITE-TRAILER paragrafi tarafindan basilir.
+      *----
+       01  CT-TABLE-COUNT       PIC 9(03) VALUE ZERO.
+       01  WS-GRAND-COUNT       PIC 9(07) VALUE ZERO.
+       01  WS-GRAND-SUM         PIC 9(13)V99 VALUE ZERO.
+       01  CT-TABLE.
+           05 CT-ENTRY OCCURS 50 TIMES INDEXED BY CT-IDX.
+              10 CT-DVZ         PIC 9(03).
+              10 CT-COUNT       PIC 9(07).
+              10 CT-SUM         PIC 9(13)V99.
+       01  WS-SRCH-IDX          PIC 9(03).
+       01  WS-FOUND-SW          PIC X(01) VALUE 'N'.
+           88 WS-FOUND          VALUE 'Y'.
+       01  WS-FX-ERR-SW         PIC X(01) VALUE 'N'.
+           88 WS-FX-SIZE-ERROR  VALUE 'Y'.
+      *----
+      * FX-RATE-TABLE dvz kodu bazinda raporlama para birimine (TRY,
+      * dvz=949) cevirim oranlarini tutar. Oranlar TRY karsiligidir.
+      *----
+       01  FX-RATE-DATA.
+           05 FILLER PIC X(12) VALUE '949001000000'.
+           05 FILLER PIC X(12) VALUE '840034500000'.
+           05 FILLER PIC X(12) VALUE '978037200000'.
+           05 FILLER PIC X(12) VALUE '826043800000'.
+           05 FILLER PIC X(12) VALUE '392000230000'.
+       01  FX-RATE-TABLE REDEFINES FX-RATE-DATA.
+           05 FX-ENTRY OCCURS 5 TIMES INDEXED BY FX-IDX.
+              10 FX-DVZ  PIC 9(03).
+              10 FX-RATE PIC 9(03)V9(06).
+       01  WS-FX-RATE            PIC 9(03)V9(06).
+      *----
+      * INP-FILE'daki ardisik key kontrolu icin kullanilan alanlar.
+      *----
+       01  WS-PREV-ID            PIC 9(05) VALUE ZERO.
+       01  WS-PREV-DVZ           PIC 9(03) VALUE ZERO.
+       01  WS-DUP-FIRST-SW       PIC X(01) VALUE 'Y'.
+           88 WS-DUP-FIRST       VALUE 'Y'.
+       01  WS-DUP-EOF-SW         PIC X(01) VALUE 'N'.
+           88 WS-DUP-EOF         VALUE 'Y'.
+      *----
+      * Restart/checkpoint alanlari.
+      *----
+       01  WS-CHKPT-INTERVAL     PIC 9(05) VALUE 00100.
+       01  WS-RECS-SINCE-CHKPT   PIC 9(05) VALUE ZERO.
+       01  WS-RESTART-ID         PIC 9(05) COMP-3 VALUE ZERO.
+       01  WS-RESTART-DVZ        PIC 9(03) COMP   VALUE ZERO.
+       01  WS-RESTART-SW         PIC X(01) VALUE 'N'.
+           88 WS-RESTART-PENDING VALUE 'Y'.
+      *----
+      * WS-SORT-OPTION PRINT-LINE'in hangi sirada basilacagini
+      * belirler. 'N' -> PRINT-FULLN'e gore artan (varsayilan),
+      * 'A' -> PRINT-TUTAR'a gore azalan.
+      *----
+       01  WS-SORT-OPTION        PIC X(01) VALUE 'N'.
+           88 SORT-BY-NAME       VALUE 'N'.
+           88 SORT-BY-AMOUNT     VALUE 'A'.
+       01  WS-SORT-EOF-SW        PIC X(01) VALUE 'N'.
+           88 WS-SORT-EOF        VALUE 'Y'.
+      * WS-MAINT-COUNT MAINTENANCE-RUN'da uygulanan transaction
+      * sayisidir, AUDIT-FILE'a yazilan satirda kullanilir.
+       01  WS-MAINT-COUNT        PIC 9(07) VALUE ZERO.
+      *----
+      * Okunan/eslesen/red edilen kayit sayilarini tutan sayaclar.
+      * DISPLAY-RECONCILIATION tarafindan rapor sonunda basilir.
+      *----
+       01  WS-READ-COUNT         PIC 9(07) VALUE ZERO.
+       01  WS-MATCH-COUNT        PIC 9(07) VALUE ZERO.
+       01  WS-REJECT-COUNT       PIC 9(07) VALUE ZERO.
+      * WS-SKIP-COUNT bir restart calismasinda checkpoint noktasina
+      * ulasilana kadar SKIP-TO-RESTART-POINT tarafindan islenmeden
+      * atlanan INP-FILE kayit sayisidir; bu kayitlar WS-READ-COUNT'a
+      * dahildir ama WS-MATCH-COUNT/WS-REJECT-COUNT'a hic girmez, bu
+      * yuzden reconciliation'da ayrica gosterilmeleri gerekir.
+       01  WS-SKIP-COUNT         PIC 9(07) VALUE ZERO.
+      *----
+      * LS-PARM JCL EXEC adiminda PARM='xy' ile gelen calisma zamani
+      * parametresini tasir (geleneksel PARM-LEN/PARM-DATA duzeni).
+      * LS-PARM-MODE  -> WS-RUN-MODE'u gecersiz kilar   ('R'/'M').
+      * LS-PARM-SORT  -> WS-SORT-OPTION'i gecersiz kilar ('N'/'A').
+      * BATCHDRV gibi bir surucudan CALL ile calistirildiginda
+      * PARM saglanmaz (LS-PARM-LEN sifir gelir) ve program kendi
+      * varsayilan WS-RUN-MODE/WS-SORT-OPTION degerlerini kullanir.
+      *----
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN       PIC S9(04) COMP.
+           05  LS-PARM-TEXT.
+               10  LS-PARM-MODE  PIC X(01).
+               10  LS-PARM-SORT  PIC X(01).
       *------------------------------
-        PROCEDURE DIVISION.
+        PROCEDURE DIVISION USING LS-PARM.
       *------------------------------
+      *----
+      * GET-RUNTIME-PARM JCL'den gelen PARM metnini WS-RUN-MODE ve
+      * WS-SORT-OPTION alanlarina yansitir. PARM saglanmamissa ya da
+      * gecersiz bir deger tasiyorsa mevcut varsayilanlar korunur.
+      *----
+       GET-RUNTIME-PARM.
+           IF LS-PARM-LEN > 0
+              IF LS-PARM-MODE = 'R' OR LS-PARM-MODE = 'M'
+                 MOVE LS-PARM-MODE TO WS-RUN-MODE
+              END-IF
+              IF LS-PARM-LEN > 1
+                 IF LS-PARM-SORT = 'N' OR LS-PARM-SORT = 'A'
+                    MOVE LS-PARM-SORT TO WS-SORT-OPTION
+                 END-IF
+              END-IF
+           END-IF.
+       GET-RUNTIME-PARM-EXIT. EXIT.
+      *----
+      * PROGRAM-CONTROL calisma seklini belirler ve akisi ona gore
+      * raporlama moduna veya IDX-FILE bakim moduna yonlendirir.
+      * GET-RUNTIME-PARM PROCEDURE DIVISION altindaki ilk paragraf
+      * oldugundan buraya dogal sirada zaten calismis olarak girilir;
+      * burada ayrica PERFORM edilmez.
+      *----
+       PROGRAM-CONTROL.
+           EVALUATE TRUE
+              WHEN RUN-MODE-MAINT
+                 PERFORM MAINTENANCE-RUN
+              WHEN OTHER
+                 PERFORM FILE-OPEN
+                 PERFORM FILE-OPEN-CONTROL
+                 PERFORM CHECK-DUPLICATE-KEYS
+                 PERFORM OPEN-INP-FILE
+                 PERFORM READ-NEXT-RECORD
+           END-EVALUATE.
+       PROGRAM-CONTROL-END. EXIT.
       *----
        FILE-OPEN.
            OPEN INPUT IDX-FILE
-           OPEN INPUT INP-FILE
-           OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT PRINT-LINE
+           OPEN OUTPUT REJ-FILE
+           OPEN OUTPUT CSV-FILE.
        FILE-OPEN-END. EXIT.
       *-------
       * OPEN islemi yapilan her dosyanin 88 condition-lvl-flag ile
@@ -164,33 +413,224 @@
       * ve programdan cikis yapilir.
       *----
        FILE-OPEN-CONTROL.
-           IF (NOT PRT-SUCCESS OR NOT INP-SUCCESS OR NOT IDX-SUCCESS)
+           IF (NOT PRT-SUCCESS OR NOT IDX-SUCCESS OR NOT REJ-SUCCESS
+                                OR NOT CSV-SUCCESS)
              DISPLAY 'FILE CANNOT OPEN'
              DISPLAY 'PRT-ST: ' PRT-ST
-             DISPLAY 'INP-ST: ' INP-ST
              DISPLAY 'IDX-ST: ' IDX-ST
+             DISPLAY 'REJ-ST: ' REJ-ST
+             DISPLAY 'CSV-ST: ' CSV-ST
              MOVE 'Y' TO EXIT-FLAG
              MOVE 99 TO RETURN-CODE
              PERFORM PROGRAM-EXIT
            END-IF.
        FILE-OPEN-CONTROL-END. EXIT.
       *-------
+      * CHECK-DUPLICATE-KEYS lookup dongusu baslamadan once INP-FILE'i
+      * ID/DVZ'e gore sirlayip ardisik kayitlari karsilastirarak
+      * duplicate transaction'lari REJ-FILE'a rapor eder. SORT USING
+      * INP-FILE'i kendi icinde acip kapatir, bu yuzden asil okuma
+      * dongusu icin INP-FILE ayrica OPEN-INP-FILE ile acilir.
+      *-------
+       CHECK-DUPLICATE-KEYS.
+           SORT DUP-SORT-FILE ON ASCENDING KEY DS-ID DS-DVZ
+                USING INP-FILE
+                OUTPUT PROCEDURE IS SCAN-SORTED-KEYS.
+       CHECK-DUPLICATE-KEYS-EXIT. EXIT.
+      *----
+       SCAN-SORTED-KEYS.
+           MOVE 'N' TO WS-DUP-EOF-SW
+           MOVE 'Y' TO WS-DUP-FIRST-SW
+           PERFORM RETURN-DUP-SORT-REC
+           PERFORM UNTIL WS-DUP-EOF
+              IF NOT WS-DUP-FIRST
+                 IF DS-ID = WS-PREV-ID AND DS-DVZ = WS-PREV-DVZ
+                    MOVE DS-ID    TO REJ-ID
+                    MOVE DS-DVZ   TO REJ-DVZ
+                    MOVE 'DUPLICATE TRANSACTION' TO REJ-REASON
+                    MOVE SPACES   TO SPACE-X4 SPACE-X5
+                    WRITE REJ-REC
+                    ADD 1 TO WS-REJECT-COUNT
+                    DISPLAY 'DUPLICATE INP-FILE KEY: ' DS-ID DS-DVZ
+                 END-IF
+              END-IF
+              MOVE DS-ID  TO WS-PREV-ID
+              MOVE DS-DVZ TO WS-PREV-DVZ
+              MOVE 'N'    TO WS-DUP-FIRST-SW
+              PERFORM RETURN-DUP-SORT-REC
+           END-PERFORM.
+       SCAN-SORTED-KEYS-EXIT. EXIT.
+      *----
+       RETURN-DUP-SORT-REC.
+           RETURN DUP-SORT-FILE
+              AT END MOVE 'Y' TO WS-DUP-EOF-SW
+           END-RETURN.
+       RETURN-DUP-SORT-REC-EXIT. EXIT.
+      *----
+       OPEN-INP-FILE.
+           OPEN INPUT INP-FILE
+           IF NOT INP-SUCCESS
+              DISPLAY 'FILE CANNOT OPEN'
+              DISPLAY 'INP-ST: ' INP-ST
+              MOVE 'Y' TO EXIT-FLAG
+              MOVE 99 TO RETURN-CODE
+              PERFORM PROGRAM-EXIT
+           END-IF.
+       OPEN-INP-FILE-EXIT. EXIT.
+      *-------
+      * READ-RESTART-CHECKPOINT onceki calistirmadan kalma bir
+      * checkpoint kaydi varsa okur ve WS-RESTART-ID/DVZ'e tasir.
+      * Boyle bir kayit yoksa (ilk calistirma) bastan islenir.
+      *-------
+       READ-RESTART-CHECKPOINT.
+           OPEN INPUT CHKPT-FILE
+           IF CHKPT-SUCCESS
+              READ CHKPT-FILE
+              IF CHKPT-ST = 00 OR CHKPT-ST = 97
+                 MOVE CHKPT-ID  TO WS-RESTART-ID
+                 MOVE CHKPT-DVZ TO WS-RESTART-DVZ
+                 MOVE 'Y'       TO WS-RESTART-SW
+                 DISPLAY 'RESTARTING AFTER KEY: '
+                         WS-RESTART-ID WS-RESTART-DVZ
+              END-IF
+              CLOSE CHKPT-FILE
+           END-IF.
+       READ-RESTART-CHECKPOINT-EXIT. EXIT.
+      *----
+      * WRITE-CHECKPOINT her WS-CHKPT-INTERVAL kayitta bir en son
+      * islenen INP-ID/INP-DVZ'i CHKPT-FILE'a yazar. Dosya her
+      * cagrida acilip kapatildigi icin abend durumunda son yazilan
+      * checkpoint diskte kalir.
+      *----
+       WRITE-CHECKPOINT.
+           MOVE INP-ID  TO CHKPT-ID
+           MOVE INP-DVZ TO CHKPT-DVZ
+           OPEN OUTPUT CHKPT-FILE
+           IF CHKPT-SUCCESS
+              WRITE CHKPT-REC
+              CLOSE CHKPT-FILE
+           END-IF
+           MOVE ZERO TO WS-RECS-SINCE-CHKPT.
+       WRITE-CHECKPOINT-EXIT. EXIT.
+      *----
+      * CLEAR-CHECKPOINT basariyla sona eren bir tam calistirmanin
+      * sonunda CHKPT-FILE'i bos birakir; aksi halde bir sonraki
+      * normal calistirma bir onceki gunun son key'inden itibaren
+      * restart moduna girer ve o key hicbir zaman eslesmedigi icin
+      * tum yeni batch sessizce atlanir.
+      *----
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPT-FILE
+           IF CHKPT-SUCCESS
+              CLOSE CHKPT-FILE
+           END-IF.
+       CLEAR-CHECKPOINT-EXIT. EXIT.
+      *----
+      * READ-NEXT-RECORD eslesen kayitlari SORT-WORK-FILE uzerinden
+      * istenen sirada PRINT-LINE'a yazdirir. INPUT PROCEDURE
+      * (BUILD-SORT-WORK-FILE) INP-FILE/IDX-FILE okuma-eslestirme
+      * dongusunu, OUTPUT PROCEDURE (WRITE-SORTED-OUTPUT) ise
+      * PRINT-LINE/CSV-FILE'a siralanmis yazimi gerceklestirir.
        READ-NEXT-RECORD.
-           PERFORM READ-INP-ASSING-KEY
-           PERFORM UNTIL INP-EOF
-              PERFORM READ-IDX-FIND-KEY
-              PERFORM READ-INP-ASSING-KEY
-           END-PERFORM
+           EVALUATE TRUE
+              WHEN SORT-BY-AMOUNT
+                 SORT SORT-WORK-FILE ON DESCENDING KEY SW-TUTAR
+                      INPUT PROCEDURE  IS BUILD-SORT-WORK-FILE
+                      OUTPUT PROCEDURE IS WRITE-SORTED-OUTPUT
+              WHEN OTHER
+                 SORT SORT-WORK-FILE ON ASCENDING KEY SW-FULLN
+                      INPUT PROCEDURE  IS BUILD-SORT-WORK-FILE
+                      OUTPUT PROCEDURE IS WRITE-SORTED-OUTPUT
+           END-EVALUATE
+           PERFORM DISPLAY-RECONCILIATION
            MOVE 'Y' TO EXIT-FLAG
            MOVE 00 TO RETURN-CODE
            PERFORM PROGRAM-EXIT.
        READ-NEXT-RECORD-END. EXIT.
       *----
+      * DISPLAY-RECONCILIATION okunan/eslesen/red edilen INP-FILE
+      * kayit sayilarini SYSOUT'a ozet olarak basar, boylece calisma
+      * sonucu satir satir DISPLAY ciktilarina bakmadan dogrulanabilir.
+      *----
+       DISPLAY-RECONCILIATION.
+           DISPLAY '===== RECONCILIATION SUMMARY ====='
+           DISPLAY 'INP-FILE RECORDS READ   : ' WS-READ-COUNT
+           DISPLAY 'RECORDS SKIPPED/RESTART : ' WS-SKIP-COUNT
+           DISPLAY 'RECORDS MATCHED/PRINTED : ' WS-MATCH-COUNT
+           DISPLAY 'RECORDS REJECTED        : ' WS-REJECT-COUNT
+           DISPLAY '==================================='.
+       DISPLAY-RECONCILIATION-EXIT. EXIT.
+      *----
+       BUILD-SORT-WORK-FILE.
+           PERFORM READ-RESTART-CHECKPOINT
+           PERFORM READ-INP-ASSING-KEY
+           PERFORM UNTIL INP-EOF
+              IF WS-RESTART-PENDING
+                 PERFORM SKIP-TO-RESTART-POINT
+              ELSE
+                 PERFORM READ-IDX-FIND-KEY
+                 ADD 1 TO WS-RECS-SINCE-CHKPT
+                 IF WS-RECS-SINCE-CHKPT >= WS-CHKPT-INTERVAL
+                    PERFORM WRITE-CHECKPOINT
+                 END-IF
+              END-IF
+              PERFORM READ-INP-ASSING-KEY
+           END-PERFORM
+           IF NOT WS-RESTART-PENDING
+              PERFORM CLEAR-CHECKPOINT
+           END-IF.
+       BUILD-SORT-WORK-FILE-EXIT. EXIT.
+      *----
+      * WRITE-SORTED-OUTPUT SORT tarafindan siralanmis SORT-WORK-FILE
+      * kayitlarini sirasiyla PRINT-LINE ve CSV-FILE'a yazar, dvz
+      * bazinda kontrol toplamlarini biriktirir ve en sonda trailer
+      * satirlarini bastirir.
+      *----
+       WRITE-SORTED-OUTPUT.
+           MOVE 'N' TO WS-SORT-EOF-SW
+           PERFORM RETURN-SORT-WORK-REC
+           PERFORM UNTIL WS-SORT-EOF
+              MOVE SW-ID        TO PRINT-ID
+              MOVE SW-DVZ       TO PRINT-DVZ
+              MOVE SW-FULLN     TO PRINT-FULLN
+              MOVE SW-BRTHDAY   TO PRINT-BRTHDAY
+              MOVE SW-TUTAR     TO PRINT-TUTAR
+              MOVE SW-RPT-TUTAR TO PRINT-RPT-TUTAR
+              MOVE SPACES       TO SPACE-X1 SPACE-X2 SPACE-X3
+                                   SPACE-X6
+              WRITE PRINT-REC
+              PERFORM ACCUMULATE-TOTALS
+              PERFORM WRITE-DELIMITED-RECORD
+              INITIALIZE PRINT-REC
+              PERFORM RETURN-SORT-WORK-REC
+           END-PERFORM
+           PERFORM WRITE-TRAILER.
+       WRITE-SORTED-OUTPUT-EXIT. EXIT.
+      *----
+       RETURN-SORT-WORK-REC.
+           RETURN SORT-WORK-FILE
+              AT END MOVE 'Y' TO WS-SORT-EOF-SW
+           END-RETURN.
+       RETURN-SORT-WORK-REC-EXIT. EXIT.
+      *----
+      * SKIP-TO-RESTART-POINT onceki checkpoint key'ine ulasilana
+      * kadar kayitlari islemeden atlar. Checkpoint key'i bulundugunda
+      * bir sonraki kayittan itibaren normal isleme devam edilir.
+      *----
+       SKIP-TO-RESTART-POINT.
+           ADD 1 TO WS-SKIP-COUNT
+           IF INP-ID = WS-RESTART-ID AND INP-DVZ = WS-RESTART-DVZ
+              MOVE 'N' TO WS-RESTART-SW
+           END-IF.
+       SKIP-TO-RESTART-POINT-EXIT. EXIT.
+      *----
       * READ-INP-ASSING-KEY her calistiginda INP-FILE'DAN bir satir
       * okunur ve okunan satir IDX-KEY degerine atanir.
       *----
        READ-INP-ASSING-KEY.
            READ INP-FILE
+              NOT AT END ADD 1 TO WS-READ-COUNT
+           END-READ
            MOVE INP-ID  TO IDX-ID
            MOVE INP-DVZ TO IDX-DVZ
            MOVE INP-REC TO IDX-KEY.
@@ -210,10 +650,24 @@
            READ IDX-FILE KEY IS IDX-KEY
               INVALID KEY
                  DISPLAY "Record Undefined: " INP-ID INP-DVZ
+                 PERFORM WRITE-REJECT
               NOT INVALID KEY
-                 PERFORM WRITE-RECORD.
+                 PERFORM BUILD-SORT-WORK-RECORD.
        READ-IDX-FIND-KEY-END. EXIT.
       *----
+      * WRITE-REJECT IDX-FILE'da eslesmeyen INP-FILE kaydini
+      * REJ-FILE dosyasina yazar.
+      *----
+       WRITE-REJECT.
+           MOVE INP-ID          TO REJ-ID
+           MOVE INP-DVZ         TO REJ-DVZ
+           MOVE 'RECORD UNDEFINED'   TO REJ-REASON
+           MOVE SPACES          TO SPACE-X4 SPACE-X5
+           WRITE REJ-REC
+           ADD 1 TO WS-REJECT-COUNT
+           INITIALIZE REJ-REC.
+       WRITE-REJECT-EXIT. EXIT.
+      *----
       * WRITE-RECORD PARAG -> JCL'de jul olarak (yyyyddd)
       * olarak tutulan tarih tekrardan gregoryan (yyyymmdd) sekline
       * cevrilir.
@@ -221,26 +675,254 @@
       * ve aktarilan bilgiler JCL'de belirtilen output-file dosyasina
       * yazilir.
       *----
-       WRITE-RECORD.
-           COMPUTE WS-INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-JUL)
-           COMPUTE WS-GR-DATE = FUNCTION DATE-OF-INTEGER(WS-INT-DATE)
-           MOVE IDX-ID       TO PRINT-ID
-           MOVE IDX-DVZ      TO PRINT-DVZ
-           MOVE IDX-FULLN    TO PRINT-FULLN
-           MOVE IDX-TUTAR    TO PRINT-TUTAR
-           MOVE WS-GR-DATE   TO PRINT-BRTHDAY
-           MOVE SPACES       TO SPACE-X1
-           MOVE SPACES       TO SPACE-X2
-           MOVE SPACES       TO SPACE-X3
+       BUILD-SORT-WORK-RECORD.
+           MOVE IDX-JUL TO DTCV-JULIAN-DATE
+           MOVE '1'     TO DTCV-FUNCTION
+           CALL 'DTCVRTN' USING DTCV-PARM
+           IF NOT DTCV-RC-OK
+              MOVE IDX-ID   TO REJ-ID
+              MOVE IDX-DVZ  TO REJ-DVZ
+              MOVE 'INVALID BIRTH DATE' TO REJ-REASON
+              MOVE SPACES   TO SPACE-X4 SPACE-X5
+              WRITE REJ-REC
+              ADD 1 TO WS-REJECT-COUNT
+              INITIALIZE REJ-REC
+           ELSE
+              MOVE DTCV-GREG-DATE TO WS-GR-DATE
+              MOVE IDX-ID       TO PRINT-ID
+              MOVE IDX-DVZ      TO PRINT-DVZ
+              MOVE IDX-FULLN    TO PRINT-FULLN
+              MOVE IDX-TUTAR    TO PRINT-TUTAR
+              MOVE WS-GR-DATE   TO PRINT-BRTHDAY
+              PERFORM CONVERT-TO-REPORTING-CURRENCY
+              IF WS-FX-SIZE-ERROR
+                 MOVE IDX-ID   TO REJ-ID
+                 MOVE IDX-DVZ  TO REJ-DVZ
+                 MOVE 'FX CONVERT OVERFLOW' TO REJ-REASON
+                 MOVE SPACES   TO SPACE-X4 SPACE-X5
+                 WRITE REJ-REC
+                 ADD 1 TO WS-REJECT-COUNT
+                 INITIALIZE REJ-REC
+              ELSE
+                 MOVE PRINT-ID        TO SW-ID
+                 MOVE PRINT-DVZ       TO SW-DVZ
+                 MOVE PRINT-FULLN     TO SW-FULLN
+                 MOVE PRINT-BRTHDAY   TO SW-BRTHDAY
+                 MOVE PRINT-TUTAR     TO SW-TUTAR
+                 MOVE PRINT-RPT-TUTAR TO SW-RPT-TUTAR
+                 ADD 1 TO WS-MATCH-COUNT
+                 RELEASE SORT-WORK-REC
+                 INITIALIZE PRINT-REC
+              END-IF
+           END-IF.
+       BUILD-SORT-WORK-RECORD-EXIT. EXIT.
+      *----
+      * WRITE-DELIMITED-RECORD PRINT-REC ile ayni bilgileri pipe
+      * ile ayrilmis olarak CSV-FILE'a yazar.
+      *----
+       WRITE-DELIMITED-RECORD.
+           MOVE SPACES TO CSV-REC
+           MOVE PRINT-TUTAR TO WS-CSV-TUTAR
+           STRING PRINT-ID                    DELIMITED BY SIZE
+                  '|'                         DELIMITED BY SIZE
+                  PRINT-DVZ                   DELIMITED BY SIZE
+                  '|'                         DELIMITED BY SIZE
+                  FUNCTION TRIM(PRINT-FULLN)  DELIMITED BY SIZE
+                  '|'                         DELIMITED BY SIZE
+                  PRINT-BRTHDAY               DELIMITED BY SIZE
+                  '|'                         DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-CSV-TUTAR) DELIMITED BY SIZE
+             INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC.
+       WRITE-DELIMITED-RECORD-EXIT. EXIT.
+      *----
+      * CONVERT-TO-REPORTING-CURRENCY PRINT-DVZ'e ait FX-RATE-TABLE
+      * satirini bulur ve PRINT-TUTAR'i PRINT-RPT-TUTAR'a TRY olarak
+      * cevirir. Tabloda tanimsiz bir dvz icin cevirim orani 1 kabul
+      * edilir ve durum SYSOUT'a bildirilir.
+      *----
+       CONVERT-TO-REPORTING-CURRENCY.
+           MOVE 'N' TO WS-FOUND-SW
+           MOVE 'N' TO WS-FX-ERR-SW
+           MOVE 001.000000 TO WS-FX-RATE
+           PERFORM VARYING FX-IDX FROM 1 BY 1
+                     UNTIL FX-IDX > 5
+              IF FX-DVZ(FX-IDX) = PRINT-DVZ
+                 MOVE 'Y' TO WS-FOUND-SW
+                 MOVE FX-RATE(FX-IDX) TO WS-FX-RATE
+                 SET FX-IDX TO 5
+              END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+              DISPLAY 'FX RATE NOT FOUND, DVZ: ' PRINT-DVZ
+                      ' - RATE 1 ASSUMED'
+           END-IF
+           COMPUTE PRINT-RPT-TUTAR ROUNDED =
+                   PRINT-TUTAR * WS-FX-RATE
+               ON SIZE ERROR
+                   MOVE 'Y' TO WS-FX-ERR-SW
+                   DISPLAY 'CURRENCY CONVERSION OVERFLOW, DVZ: '
+                           PRINT-DVZ
+           END-COMPUTE.
+       CONVERT-TO-REPORTING-CURRENCY-EXIT. EXIT.
+      *----
+      * ACCUMULATE-TOTALS PRINT-DVZ'e ait CT-TABLE satirini bulur,
+      * yoksa yeni satir acar ve adet/tutar toplamlarini gunceller.
+      *----
+       ACCUMULATE-TOTALS.
+           MOVE 'N' TO WS-FOUND-SW
+           PERFORM VARYING WS-SRCH-IDX FROM 1 BY 1
+                     UNTIL WS-SRCH-IDX > CT-TABLE-COUNT
+              IF CT-DVZ(WS-SRCH-IDX) = PRINT-DVZ
+                 MOVE 'Y' TO WS-FOUND-SW
+                 SET CT-IDX TO WS-SRCH-IDX
+                 MOVE CT-TABLE-COUNT TO WS-SRCH-IDX
+              END-IF
+           END-PERFORM
+           IF NOT WS-FOUND
+              ADD 1 TO CT-TABLE-COUNT
+              SET CT-IDX TO CT-TABLE-COUNT
+              MOVE PRINT-DVZ TO CT-DVZ(CT-IDX)
+              MOVE ZERO      TO CT-COUNT(CT-IDX)
+              MOVE ZERO      TO CT-SUM(CT-IDX)
+           END-IF
+           ADD 1           TO CT-COUNT(CT-IDX)
+           ADD PRINT-TUTAR TO CT-SUM(CT-IDX).
+       ACCUMULATE-TOTALS-EXIT. EXIT.
+      *----
+      * WRITE-TRAILER dvz basina bir kontrol toplami satiri, en sonda
+      * da genel toplam satirini PRINT-LINE dosyasina yazar.
+      *----
+       WRITE-TRAILER.
+           PERFORM VARYING CT-IDX FROM 1 BY 1
+                     UNTIL CT-IDX > CT-TABLE-COUNT
+              MOVE 'TRAILER'      TO TRL-LITERAL
+              MOVE CT-DVZ(CT-IDX)   TO TRL-DVZ
+              MOVE CT-COUNT(CT-IDX) TO TRL-COUNT
+              MOVE CT-SUM(CT-IDX)   TO TRL-SUM
+              MOVE SPACES           TO TRL-FIL1 TRL-FIL2 TRL-FIL3
+              WRITE PRINT-REC
+              ADD CT-COUNT(CT-IDX) TO WS-GRAND-COUNT
+              ADD CT-SUM(CT-IDX)   TO WS-GRAND-SUM
+           END-PERFORM
+           MOVE 'GRANDTOT'  TO TRL-LITERAL
+           MOVE ZERO        TO TRL-DVZ
+           MOVE WS-GRAND-COUNT TO TRL-COUNT
+           MOVE WS-GRAND-SUM   TO TRL-SUM
+           MOVE SPACES         TO TRL-FIL1 TRL-FIL2 TRL-FIL3
            WRITE PRINT-REC
            INITIALIZE PRINT-REC.
-       WRITE-RECORD-EXIT. EXIT.
+       WRITE-TRAILER-EXIT. EXIT.
+      *----
+      * MAINTENANCE-RUN MAINT-FILE'daki her transaction icin IDX-FILE
+      * uzerinde ekleme/degistirme/silme islemini uygular.
+      *----
+       MAINTENANCE-RUN.
+           OPEN I-O   IDX-FILE
+           OPEN INPUT MAINT-FILE
+           IF (NOT IDX-SUCCESS OR NOT MAINT-SUCCESS)
+              DISPLAY 'MAINTENANCE FILES CANNOT OPEN'
+              DISPLAY 'IDX-ST: '   IDX-ST
+              DISPLAY 'MAINT-ST: ' MAINT-ST
+              MOVE 99 TO RETURN-CODE
+           ELSE
+              PERFORM READ-MAINT-RECORD
+              PERFORM UNTIL MAINT-EOF
+                 PERFORM APPLY-TRANSACTION
+                 ADD 1 TO WS-MAINT-COUNT
+                 PERFORM READ-MAINT-RECORD
+              END-PERFORM
+              MOVE 00 TO RETURN-CODE
+           END-IF
+           CLOSE IDX-FILE
+           CLOSE MAINT-FILE
+           PERFORM WRITE-AUDIT-RECORD
+           GOBACK.
+       MAINTENANCE-RUN-EXIT. EXIT.
+      *----
+       READ-MAINT-RECORD.
+           READ MAINT-FILE.
+       READ-MAINT-RECORD-EXIT. EXIT.
       *----
+      * APPLY-TRANSACTION MAINT-FUNC degerine gore IDX-FILE'a
+      * WRITE(ekle), REWRITE(degistir) veya DELETE(sil) uygular.
+      *----
+       APPLY-TRANSACTION.
+           MOVE MAINT-ID  TO IDX-ID
+           MOVE MAINT-DVZ TO IDX-DVZ
+           EVALUATE TRUE
+              WHEN MAINT-ADD
+                 MOVE MAINT-FULLN TO IDX-FULLN
+                 MOVE MAINT-JUL   TO IDX-JUL
+                 MOVE MAINT-TUTAR TO IDX-TUTAR
+                 WRITE IDX-REC
+                    INVALID KEY
+                       DISPLAY 'ADD FAILED, KEY EXISTS: ' IDX-KEY
+                 END-WRITE
+              WHEN MAINT-CHANGE
+                 READ IDX-FILE KEY IS IDX-KEY
+                    INVALID KEY
+                       DISPLAY 'CHANGE FAILED, KEY NOT FOUND: ' IDX-KEY
+                    NOT INVALID KEY
+                       MOVE MAINT-FULLN TO IDX-FULLN
+                       MOVE MAINT-JUL   TO IDX-JUL
+                       MOVE MAINT-TUTAR TO IDX-TUTAR
+                       REWRITE IDX-REC
+                          INVALID KEY
+                             DISPLAY 'REWRITE FAILED: ' IDX-KEY
+                       END-REWRITE
+                 END-READ
+              WHEN MAINT-DELETE
+                 DELETE IDX-FILE
+                    INVALID KEY
+                       DISPLAY 'DELETE FAILED, KEY NOT FOUND: ' IDX-KEY
+                 END-DELETE
+              WHEN OTHER
+                 DISPLAY 'UNKNOWN MAINTENANCE FUNCTION: ' MAINT-FUNC
+           END-EVALUATE.
+       APPLY-TRANSACTION-EXIT. EXIT.
+      *----
+      * GOBACK kullanilir cunku SORTREP6 hem tek basina bir is adimi
+      * olarak hem de bir surucu programdan CALL ile calisabilir;
+      * RETURN-CODE cagirana (ya da isletim sistemine) GOBACK ile
+      * doner.
        PROGRAM-EXIT.
            IF EXIT-FLAG = 'Y' THEN
                CLOSE IDX-FILE
                CLOSE INP-FILE
                CLOSE PRINT-LINE
-               STOP RUN
+               CLOSE REJ-FILE
+               CLOSE CSV-FILE
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF.
+      *----
+      * WRITE-AUDIT-RECORD calistirma sonunda paylasilan AUDIT-FILE'a
+      * program adi, calistirma tarih/saati, islenen kayit sayisi ve
+      * RETURN-CODE'u tasiyan bir satir ekler. Kayit sayisi olarak
+      * calisma sekline gore INP-FILE okuma sayisi (rapor modu) ya da
+      * uygulanan transaction sayisi (bakim modu) kullanilir. AUDIT DD
+      * saglanmamissa yazim sessizce atlanir.
+      *----
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-SUCCESS
+              INITIALIZE AUDIT-REC
+              MOVE 'SORTREP6'        TO AUD-PROGRAM
+              MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-RUNDATE
+              MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-RUNTIME
+              EVALUATE TRUE
+                 WHEN RUN-MODE-MAINT
+                    MOVE WS-MAINT-COUNT TO AUD-RECCOUNT
+                 WHEN OTHER
+                    MOVE WS-READ-COUNT  TO AUD-RECCOUNT
+              END-EVALUATE
+              MOVE RETURN-CODE       TO AUD-RETCODE
+              WRITE AUDIT-REC
+              CLOSE AUDIT-FILE
+           ELSE
+              DISPLAY 'AUDIT-FILE CANNOT BE OPENED, SKIPPING AUDIT LOG'
            END-IF.
+       WRITE-AUDIT-RECORD-EXIT. EXIT.
       *----
