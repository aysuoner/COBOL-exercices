@@ -4,8 +4,20 @@
        AUTHOR. AYSU Ã–NER.
        DATE-WRITTEN. 12-06-2023.
        DATE-COMPILED. 12-06-2023.
+      *----------------------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDITLOG
+                             STATUS AUDIT-ST.
       *----------------------------------
        DATA DIVISION.
+       FILE SECTION.
+      *> AUDIT-FILE is the run-history file shared by VERBS, PBEGT004,
+      *> SORTREP6 and BDAYCALC (see AUDITREC.CPY).
+       FD  AUDIT-FILE RECORDING MODE F.
+           COPY AUDITREC.
+      *----------------------------------
          WORKING-STORAGE SECTION.
       *>numbers we will perform operations on
        01 NUM1 PIC 9(9) VALUE 10.
@@ -21,27 +33,60 @@
        01 RES-SUB   PIC 9(3).
        01 RES-ADD   PIC 9(3).
        01 RES-MOV   PIC 9(3).
+
+      *> fields for a fee calculation, rounded to the cent with
+      *> SIZE ERROR trapping instead of the plain integer verbs above
+      *> that have no ROUNDED clause and no overflow protection
+       01 FEE-PRINCIPAL  PIC 9(13)V99 VALUE 125000.00.
+       01 FEE-RATE       PIC 9V9(04)  VALUE 0.0125.
+       01 FEE-AMOUNT     PIC 9(13)V99.
+       01 FEE-ERR-SW     PIC X(01) VALUE 'N'.
+          88 FEE-SIZE-ERROR VALUE 'Y'.
+
+      *> fields for a simple-interest calculation over INT-PERIODS
+      *> periods, rounded and overflow-trapped the same way
+       01 INT-PRINCIPAL  PIC 9(13)V99 VALUE 250000.00.
+       01 INT-RATE       PIC 9V9(04)  VALUE 0.0450.
+       01 INT-PERIODS    PIC 9(03)    VALUE 012.
+       01 INT-AMOUNT     PIC 9(13)V99.
+       01 INT-ERR-SW     PIC X(01) VALUE 'N'.
+          88 INT-SIZE-ERROR VALUE 'Y'.
+
+      *> fields for prorating an amount at the same PIC 9(13)V99
+      *> precision as SORTREP6's PRINT-TUTAR, using MULTIPLY/DIVIDE
+      *> GIVING ROUNDED so cents aren't dropped the way the integer
+      *> RES-* fields above would drop them
+       01 PRORATE-AMOUNT PIC 9(13)V99 VALUE 1000.00.
+       01 PRORATE-PERIODS PIC 9(03)   VALUE 003.
+       01 PRORATE-SHARE  PIC 9(13)V99.
+       01 PRORATE-CHECK  PIC 9(13)V99.
+       01 PRORATE-ERR-SW PIC X(01) VALUE 'N'.
+          88 PRORATE-SIZE-ERROR VALUE 'Y'.
+
+      *> AUDIT-ST holds the open status of the shared AUDIT-FILE
+       01 AUDIT-ST       PIC 9(02).
+          88 AUDIT-SUCCESS VALUE 00 97.
       *----------------------------------
        PROCEDURE DIVISION.
          MAIN-PROCEDURE SECTION.
       *> compute num1 times num2 and store result in numc
            COMPUTE NUMC = (NUM1 * NUM2).
       *> divide num3 by num4 and store result in res-div and res-mod
-		         DIVIDE NUM3 BY NUM4 GIVING RES-DIV REMAINDER RES-MOD.
+           DIVIDE NUM3 BY NUM4 GIVING RES-DIV REMAINDER RES-MOD.
       *> multiply num3 by num4 storing result in res-mult
-		         MULTIPLY NUM3 BY NUM4 GIVING RES-MULT.
+           MULTIPLY NUM3 BY NUM4 GIVING RES-MULT.
       *>subtract num3 from num4 store result in res-sub
-		         SUBTRACT num3 FROM num4 GIVING RES-SUB.
+           SUBTRACT num3 FROM num4 GIVING RES-SUB.
       *> add num3 to num4 and store result in res-add
-		         ADD num3 TO num4 GIVING RES-ADD.
+           ADD num3 TO num4 GIVING RES-ADD.
       *> the pointer from num3 to
-		         MOVE NUM3 TO RES-MOV.
+           MOVE NUM3 TO RES-MOV.
       *> reinitilize num1
-		         INITIALIZE NUM1.
+           INITIALIZE NUM1.
       *> reinitilize num2 but replace numeric data with 12345
-		         INITIALIZE NUM2 REPLACING NUMERIC DATA BY 12345.
+           INITIALIZE NUM2 REPLACING NUMERIC DATA BY 12345.
 
-		         DISPLAY "NUMC:" NUMC.
+           DISPLAY "NUMC:" NUMC.
                DISPLAY "RES-DIV:" RES-DIV.
                DISPLAY "RES-MOD:" RES-MOD.
                DISPLAY "RES-MULT:" RES-MULT.
@@ -50,5 +95,73 @@
                DISPLAY "RES-MOV:" RES-MOV.
                DISPLAY "REINITIALIZED NUM1: " NUM1.
                DISPLAY "REINITIALIZED NUM2: " NUM2.
+
+       FEE-CALCULATION SECTION.
+      *> compute a fee amount (principal * rate), rounded to the
+      *> nearest cent, trapping any SIZE ERROR overflow instead of
+      *> letting COMPUTE truncate or wrap silently
+           COMPUTE FEE-AMOUNT ROUNDED = FEE-PRINCIPAL * FEE-RATE
+               ON SIZE ERROR
+                   MOVE 'Y' TO FEE-ERR-SW
+                   DISPLAY 'FEE CALCULATION OVERFLOW'
+           END-COMPUTE.
+           DISPLAY "FEE-AMOUNT:" FEE-AMOUNT.
+
+       INTEREST-CALCULATION SECTION.
+      *> compute simple interest for INT-PERIODS periods, rounded,
+      *> with the same overflow trapping as the fee calculation above
+           COMPUTE INT-AMOUNT ROUNDED =
+                   INT-PRINCIPAL * INT-RATE * INT-PERIODS
+               ON SIZE ERROR
+                   MOVE 'Y' TO INT-ERR-SW
+                   DISPLAY 'INTEREST CALCULATION OVERFLOW'
+           END-COMPUTE.
+           DISPLAY "INT-AMOUNT:" INT-AMOUNT.
+
+       PRORATION-CALCULATION SECTION.
+      *> prorate an amount like SORTREP6's PRINT-TUTAR (PIC 9(13)V99)
+      *> across PRORATE-PERIODS periods using DIVIDE GIVING ROUNDED so
+      *> cents aren't dropped the way the integer verbs above would
+      *> drop them
+           DIVIDE PRORATE-AMOUNT BY PRORATE-PERIODS
+                  GIVING PRORATE-SHARE ROUNDED
+               ON SIZE ERROR
+                   MOVE 'Y' TO PRORATE-ERR-SW
+                   DISPLAY 'PRORATION DIVIDE OVERFLOW'
+           END-DIVIDE.
+           DISPLAY "PRORATE-SHARE:" PRORATE-SHARE.
+      *> the MULTIPLY GIVING ROUNDED counterpart, reconstructing the
+      *> full amount from one period's share to check the proration
+           MULTIPLY PRORATE-SHARE BY PRORATE-PERIODS
+                  GIVING PRORATE-CHECK ROUNDED
+               ON SIZE ERROR
+                   MOVE 'Y' TO PRORATE-ERR-SW
+                   DISPLAY 'PRORATION MULTIPLY OVERFLOW'
+           END-MULTIPLY.
+           DISPLAY "PRORATE-CHECK:" PRORATE-CHECK.
+
+           IF FEE-SIZE-ERROR OR INT-SIZE-ERROR OR PRORATE-SIZE-ERROR
+              MOVE 04 TO RETURN-CODE
+           ELSE
+              MOVE 00 TO RETURN-CODE
+           END-IF.
+
+       AUDIT-LOGGING SECTION.
+      *> writes one row to the shared AUDIT-FILE for this run, the
+      *> same as PBEGT004/SORTREP6/BDAYCALC do at PROGRAM-EXIT
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-SUCCESS
+              INITIALIZE AUDIT-REC
+              MOVE 'VERBS'            TO AUD-PROGRAM
+              MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-RUNDATE
+              MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-RUNTIME
+              MOVE ZERO               TO AUD-RECCOUNT
+              MOVE RETURN-CODE        TO AUD-RETCODE
+              WRITE AUDIT-REC
+              CLOSE AUDIT-FILE
+           ELSE
+              DISPLAY 'AUDIT-FILE CANNOT BE OPENED, SKIPPING AUDIT LOG'
+           END-IF.
+
            STOP RUN.
        END PROGRAM VERBS.
