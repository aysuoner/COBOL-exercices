@@ -14,10 +14,25 @@
                              STATUS    PRT-ST.
            SELECT ACCT-REC   ASSIGN TO ACCTREC
                              STATUS    ACCT-ST.
+           SELECT EXC-FILE   ASSIGN TO EXCFILE
+                             STATUS    EXC-ST.
+           SELECT ALERT-FILE ASSIGN TO ALERTFIL
+                             STATUS    ALERT-ST.
+           SELECT SORT-WORK-FILE ASSIGN TO SRTWORK.
+           SELECT DUP-SORT-FILE ASSIGN TO DUPSORT.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDITLOG
+                             STATUS    AUDIT-ST.
       * SELECT dahili bir file-name yaratir PRINT-LINE adinda
       * ASSIGN JCL dosyasinda yazan PRTLINE ile baglanti kurar
       * STATUS JCL'de belirtillen fiziksel dosyanin acilip-acilmama
       * vb. hata durumlarını kontrol eder.
+      * EXC-FILE gecersiz dogum tarihi tasiyan ACCT-REC kayitlarinin
+      * isi durdurmadan raporlandigi exception dosyasidir.
+      * ALERT-FILE dogum gunune WS-ALERT-THRESHOLD gun ve altinda
+      * kalan hesaplarin ayrica raporlandigi ikinci cikti dosyasidir.
+      * DUP-SORT-FILE ACCT-REC'in ACCT-SEQ'e gore sondan siralanmasi
+      * ve ardisik kayitlar arasinda duplicate anahtar kontrolu
+      * yapilmasi icin kullanilan calisma sort dosyasidir.
       *------------------------------
         DATA DIVISION.
       *------------------------------
@@ -37,7 +52,26 @@
            05  PRINT-TODAY     PIC 9(08).
            05  SPACE-X2        PIC X(02) VALUE SPACES.
            05  DAY-DIFF        PIC 9(08).
-      *
+           05  SPACE-X4        PIC X(02) VALUE SPACES.
+      * AGE-YEARS/AGE-MONTHS/AGE-DAYS DAY-DIFF'in takvim yil-ay-gun
+      * kirilimidir, CALCULATE-AGE-BREAKDOWN tarafindan hesaplanir.
+           05  AGE-YEARS       PIC 9(03).
+           05  SPACE-X6        PIC X(01) VALUE SPACE.
+           05  AGE-MONTHS      PIC 9(02).
+           05  SPACE-X7        PIC X(01) VALUE SPACE.
+           05  AGE-DAYS        PIC 9(02).
+      *****
+      * PRINT-TRAILER PRINT-REC ile ayni uzunlukta bir alternatif
+      * kayit gorunumudur. Rapor sonunda ay bazinda dogum gunu
+      * adet toplamlarini basmak icin kullanilir.
+       01  PRINT-TRAILER REDEFINES PRINT-REC.
+           05 TRL-LITERAL    PIC X(08).
+           05 TRL-FIL1       PIC X(01).
+           05 TRL-MM         PIC 9(02).
+           05 TRL-FIL2       PIC X(01).
+           05 TRL-COUNT      PIC 9(07).
+           05 FILLER         PIC X(56).
+      *****
        FD  ACCT-REC RECORDING MODE F.
        01  ACCT-FIELDS.
            05  ACCT-SEQ        PIC X(04).
@@ -45,8 +79,59 @@
            05  ACCT-LASTN      PIC X(15).
            05  ACCT-BRTHDAY    PIC 9(08).
            05  ACCT-TODAY      PIC 9(08).
+      *
+      * EXC-FILE gecersiz dogum tarihi bulunan kayitlarin ACCT-SEQ'i
+      * ve red sebebini tutar, master bakim ekibine iletilmek uzere.
+       FD  EXC-FILE RECORDING MODE F.
+       01  EXC-REC.
+           05  EXC-SEQ         PIC X(04).
+           05  SPACE-X3        PIC X(02) VALUE SPACES.
+           05  EXC-REASON      PIC X(30).
+      *
+      * ALERT-FILE yaklasan dogum gunu uyari raporunun kayit
+      * duzenidir. ALERT-DAYS-AWAY dogum gunune kalan gun sayisidir.
+       FD  ALERT-FILE RECORDING MODE F.
+       01  ALERT-REC.
+           05  ALERT-SEQ       PIC X(04).
+           05  SPACE-X5        PIC X(02) VALUE SPACES.
+           05  ALERT-NAME      PIC X(15).
+           05  ALERT-LASTN     PIC X(15).
+           05  ALERT-BRTHDAY   PIC 9(08).
+           05  SPACE-X8        PIC X(02) VALUE SPACES.
+           05  ALERT-DAYS-AWAY PIC 9(03).
+      *
+      * SORT-WORK-FILE PRINT-LINE'a yazilmadan once kayitlarin
+      * DAY-DIFF'e gore azalan sirada diziligi icin kullanilan
+      * calisma sort dosyasidir.
+       SD  SORT-WORK-FILE.
+       01  SORT-WORK-REC.
+           05  SW-SEQ          PIC X(04).
+           05  SW-NAME         PIC X(15).
+           05  SW-LASTN        PIC X(15).
+           05  SW-BRTHDAY      PIC 9(08).
+           05  SW-TODAY        PIC 9(08).
+           05  SW-DAYDIFF      PIC 9(08).
+           05  SW-AGE-YEARS    PIC 9(03).
+           05  SW-AGE-MONTHS   PIC 9(02).
+           05  SW-AGE-DAYS     PIC 9(02).
+      *
+      * DUP-SORT-REC ACCT-FIELDS ile ayni uzunluktadir (SORT USING
+      * kayitlari dogrudan ACCT-REC'ten alir), sadece anahtar alani
+      * DS-SEQ olarak ayrica adlandirilmistir.
+       SD  DUP-SORT-FILE.
+       01  DUP-SORT-REC.
+           05  DS-SEQ          PIC X(04).
+           05  FILLER          PIC X(46).
+      *
+      * AUDIT-FILE VERBS, PBEGT004, SORTREP6 ve BDAYCALC arasinda
+      * paylasilan calistirma-gecmisi dosyasidir (bkz. AUDITREC.CPY).
+       FD  AUDIT-FILE RECORDING MODE F.
+           COPY AUDITREC.
       *
        WORKING-STORAGE SECTION.
+      * DTCV-PARM PBEGT004'un CALL arayuzunde kullanilan ortak tarih
+      * donusum/hesap parametre blogudur (bkz. DTCVPARM.CPY).
+           COPY DTCVPARM.
       * cbl programinda kullanilacak genel gecer
       * variablelarin tanımlandigi bolumdur.
       * Flag kontrolu icin 88 conditation kullanildi (true-/false)
@@ -59,86 +144,489 @@
            05 ACCT-ST          PIC 9(02).
               88 ACCT-EOF      VALUE 10.
               88 ACCT-SUCCESS  VALUE 00 97.
+           05 EXC-ST           PIC 9(02).
+              88 EXC-SUCCESS   VALUE 00 97.
+           05 ALERT-ST         PIC 9(02).
+              88 ALERT-SUCCESS VALUE 00 97.
+           05 AUDIT-ST         PIC 9(02).
+              88 AUDIT-SUCCESS VALUE 00 97.
        01  VALID-DATE-FLAGS.
            05 WS-GREG-DATE     PIC 9(10).
 		     05 DATE-RC          PIC 9(05).
+           05 WS-DATE-VALID-SW PIC X(01) VALUE 'Y'.
+              88 WS-DATE-VALID VALUE 'Y'.
        01  WS-DATE.
-           05 WS-INT-D         PIC 9(08).
            05 WS-INT-T         PIC 9(08).
+      * WS-SYS-DATE calistirma gunune ait sistem tarihidir. Bugunku
+      * gun farki artik input dosyasindaki ACCT-TODAY yerine bu alan
+      * uzerinden hesaplanir, boylece input dosyasi eskimis bir
+      * ACCT-TODAY tasisa bile rapor guncel tarihe gore uretilir.
+       01  WS-SYS-DATE         PIC 9(08).
+      *----
+      * CALCULATE-AGE-BREAKDOWN tarafindan kullanilan yil-ay-gun
+      * parcalari ve gecici hesap alanlari.
+      *----
+       01  WS-BIRTH-YY          PIC 9(04).
+       01  WS-BIRTH-MM          PIC 9(02).
+       01  WS-BIRTH-DD          PIC 9(02).
+       01  WS-TODAY-YY          PIC 9(04).
+       01  WS-TODAY-MM          PIC 9(02).
+       01  WS-TODAY-DD          PIC 9(02).
+       01  WS-AGE-YEARS         PIC S9(03).
+       01  WS-AGE-MONTHS        PIC S9(02).
+       01  WS-AGE-DAYS          PIC S9(02).
+       01  WS-PREV-MM           PIC 9(02).
+       01  WS-PREV-YY           PIC 9(04).
+       01  WS-PREV-MONTH-LEN    PIC 9(02).
+      * WS-DIM-TABLE her ayin normal (artik yil disi) gun sayisini
+      * tutar. Subat icin artik yil kontrolu ayrica yapilir.
+       01  WS-DIM-DATA.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 30.
+           05 FILLER PIC 9(02) VALUE 31.
+       01  WS-DIM-TABLE REDEFINES WS-DIM-DATA.
+           05 WS-DIM PIC 9(02) OCCURS 12 TIMES.
+      *----
+      * WS-MONTH-TABLE gecerli tarihli kayitlarin dogum ayina gore
+      * dagilimini tutar, WRITE-MONTH-SUMMARY tarafindan rapor
+      * sonunda TRAILER satirlari halinde basilir.
+      *----
+       01  WS-MONTH-TABLE.
+           05 WS-MONTH-COUNT PIC 9(07) OCCURS 12 TIMES VALUE ZERO.
+       01  WS-MM-IDX          PIC 9(02).
+      *----
+      * CHECK-UPCOMING-BIRTHDAY tarafindan kullanilan alanlar.
+      * WS-ALERT-THRESHOLD kac gun icindeki dogum gunlerinin
+      * raporlanacagini belirler (varsayilan 30; runtime PARM ile
+      * ayarlanmasi req 024'te ele alinmistir).
+      *----
+       01  WS-ALERT-THRESHOLD   PIC 9(03) VALUE 030.
+       01  WS-CAND-DATE.
+           05 WS-CAND-YY        PIC 9(04).
+           05 WS-CAND-MM        PIC 9(02).
+           05 WS-CAND-DD        PIC 9(02).
+       01  WS-CAND-DATE-N REDEFINES WS-CAND-DATE PIC 9(08).
+       01  WS-CAND-INT          PIC 9(07).
+       01  WS-CAND-RC           PIC 9(05).
+       01  WS-DAYS-TO-BDAY      PIC S9(05).
+      * WS-SORT-EOF-SW READ-NEXT-RECORD tarafindan uretilen
+      * SORT-WORK-FILE'in siralanmis halinin sonuna gelindigini
+      * WRITE-SORTED-OUTPUT'a bildirir.
+       01  WS-SORT-EOF-SW        PIC X(01) VALUE 'N'.
+           88 WS-SORT-EOF        VALUE 'Y'.
+      * WS-PREV-SEQ/WS-DUP-FIRST-SW/WS-DUP-EOF-SW CHECK-DUPLICATE-KEYS
+      * ve SCAN-SORTED-KEYS tarafindan ACCT-SEQ tekrarlarini bulmak
+      * icin kullanilir.
+       01  WS-PREV-SEQ           PIC X(04) VALUE SPACES.
+       01  WS-DUP-FIRST-SW       PIC X(01) VALUE 'Y'.
+           88 WS-DUP-FIRST       VALUE 'Y'.
+       01  WS-DUP-EOF-SW         PIC X(01) VALUE 'N'.
+           88 WS-DUP-EOF         VALUE 'Y'.
+      * WS-REC-COUNT gecerli tarihli olsun olmasin okunan ACCT-REC
+      * sayisidir, PROGRAM-EXIT'te AUDIT-FILE'a yazilan satirda
+      * kullanilir.
+       01  WS-REC-COUNT          PIC 9(07) VALUE ZERO.
+      *----
+      * LS-PARM JCL EXEC adiminda PARM='nnn' ile gelen calisma zamani
+      * parametresini tasir (geleneksel PARM-LEN/PARM-DATA duzeni).
+      * LS-PARM-THRESH -> WS-ALERT-THRESHOLD'u gecersiz kilar.
+      * BATCHDRV gibi bir surucudan CALL ile calistirildiginda PARM
+      * saglanmaz (LS-PARM-LEN sifir gelir) ve program kendi
+      * varsayilan WS-ALERT-THRESHOLD degerini kullanir.
+      *----
+       LINKAGE SECTION.
+       01  LS-PARM.
+           05  LS-PARM-LEN       PIC S9(04) COMP.
+           05  LS-PARM-TEXT.
+               10  LS-PARM-THRESH PIC 9(03).
       *------------------------------
-        PROCEDURE DIVISION.
+        PROCEDURE DIVISION USING LS-PARM.
       *------------------------------
+      *----
+      * GET-RUNTIME-PARM JCL'den gelen PARM metnini WS-ALERT-THRESHOLD
+      * alanina yansitir. PARM saglanmamissa mevcut varsayilan
+      * korunur.
+      *----
+       GET-RUNTIME-PARM.
+           IF LS-PARM-LEN > 2
+              MOVE LS-PARM-THRESH TO WS-ALERT-THRESHOLD
+           END-IF.
+       GET-RUNTIME-PARM-EXIT. EXIT.
+      *----
       * dosya acma islemi ve dosya kontrolunun yapildigi yerdir.
-      * dosya acma islemi basarisiz olursa sysout dosyasına hata mesaji 
+      * dosya acma islemi basarisiz olursa sysout dosyasına hata mesaji
       * yazdirilip prgoramdan cikis yapilir.
+      * ACCT-REC en son acilir cunku CHECK-DUPLICATE-KEYS kendi SORT
+      * ... USING ACCT-REC adimi icin dosyayi ayrica acip kapatir.
+      * GET-RUNTIME-PARM PROCEDURE DIVISION altindaki ilk paragraf
+      * oldugundan buraya dogal sirada zaten calismis olarak girilir;
+      * burada ayrica PERFORM edilmez.
        FILE-OPEN-CONTROL.
-           OPEN INPUT  ACCT-REC.
-           IF ACCT-SUCCESS
-            OPEN OUTPUT PRINT-LINE
-             IF NOT PRT-SUCCESS
-              DISPLAY 'Output-File cannot be opened RC: ' PRT-ST
+           OPEN OUTPUT PRINT-LINE.
+           IF PRT-SUCCESS
+            OPEN OUTPUT EXC-FILE
+            IF EXC-SUCCESS
+             OPEN OUTPUT ALERT-FILE
+             IF ALERT-SUCCESS
+              PERFORM CHECK-DUPLICATE-KEYS
+              OPEN INPUT ACCT-REC
+              IF ACCT-SUCCESS
+               PERFORM GET-SYSTEM-DATE
+               PERFORM READ-NEXT-RECORD
+              ELSE
+               DISPLAY 'Input-File cannot be opened RC: ' ACCT-ST
+               MOVE 'Y' TO EXIT-FLAG
+               MOVE 99  TO RETURN-CODE
+               PERFORM PROGRAM-EXIT
+              END-IF
+             ELSE
+              DISPLAY 'Alert-File cannot be opened RC: ' ALERT-ST
               MOVE 'Y' TO EXIT-FLAG
+              MOVE 99  TO RETURN-CODE
               PERFORM PROGRAM-EXIT
              END-IF
+            ELSE
+             DISPLAY 'Exception-File cannot be opened RC: ' EXC-ST
+             MOVE 'Y' TO EXIT-FLAG
+             MOVE 99  TO RETURN-CODE
+             PERFORM PROGRAM-EXIT
+            END-IF
            ELSE
-            DISPLAY 'Input-File cannot be opened RC: ' ACCT-ST
+            DISPLAY 'Output-File cannot be opened RC: ' PRT-ST
             MOVE 'Y' TO EXIT-FLAG
+            MOVE 99  TO RETURN-CODE
             PERFORM PROGRAM-EXIT
            END-IF.
        FILE-OPEN-CONTROL-END. EXIT.
       *----
-      * ACCT-REC ismi ile iliskilendirilen input dosyasindaki kayitlarin
-      * dosya sonuna kadar okundugu ve her kaydin date control sonrasi
-      * PRINT-LINE ile iliskilendirilen output dosyasina yazdirildigi
-      * yerdir.
+      * CHECK-DUPLICATE-KEYS ACCT-REC okuma dongusu baslamadan once
+      * dosyayi ACCT-SEQ'e gore siralayip ardisik kayitlari
+      * karsilastirarak duplicate anahtarlari EXC-FILE'a yazar.
+      *----
+       CHECK-DUPLICATE-KEYS.
+           SORT DUP-SORT-FILE ON ASCENDING KEY DS-SEQ
+                USING ACCT-REC
+                OUTPUT PROCEDURE IS SCAN-SORTED-KEYS.
+       CHECK-DUPLICATE-KEYS-EXIT. EXIT.
+      *----
+       SCAN-SORTED-KEYS.
+           MOVE 'N' TO WS-DUP-EOF-SW
+           MOVE 'Y' TO WS-DUP-FIRST-SW
+           PERFORM RETURN-DUP-SORT-REC
+           PERFORM UNTIL WS-DUP-EOF
+              IF NOT WS-DUP-FIRST
+                 IF DS-SEQ = WS-PREV-SEQ
+                    MOVE DS-SEQ TO EXC-SEQ
+                    MOVE 'DUPLICATE ACCT-SEQ' TO EXC-REASON
+                    MOVE SPACES TO SPACE-X3
+                    WRITE EXC-REC
+                    INITIALIZE EXC-REC
+                    DISPLAY 'DUPLICATE ACCT-SEQ: ' DS-SEQ
+                 END-IF
+              END-IF
+              MOVE DS-SEQ TO WS-PREV-SEQ
+              MOVE 'N'    TO WS-DUP-FIRST-SW
+              PERFORM RETURN-DUP-SORT-REC
+           END-PERFORM.
+       SCAN-SORTED-KEYS-EXIT. EXIT.
+      *----
+       RETURN-DUP-SORT-REC.
+           RETURN DUP-SORT-FILE
+              AT END MOVE 'Y' TO WS-DUP-EOF-SW
+           END-RETURN.
+       RETURN-DUP-SORT-REC-EXIT. EXIT.
+      *----
+      * GET-SYSTEM-DATE calistirma anindaki sistem tarihini WS-SYS-DATE
+      * alanina tasir. DATE-HANDLE gun farki hesabinda ve PRINT-TODAY
+      * basiminda bu alan kullanilir.
+      *----
+       GET-SYSTEM-DATE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-SYS-DATE.
+       GET-SYSTEM-DATE-EXIT. EXIT.
+      *----
+      * READ-NEXT-RECORD ACCT-REC'i DAY-DIFF'e gore azalan sirada
+      * PRINT-LINE'a bastirmak icin SORT-WORK-FILE uzerinden gecirir.
+      * INPUT PROCEDURE (BUILD-SORT-WORK-FILE) ACCT-REC okuma ve date
+      * kontrol dongusunu, OUTPUT PROCEDURE (WRITE-SORTED-OUTPUT) ise
+      * siralanmis kayitlarin PRINT-LINE'a yazimini gerceklestirir.
        READ-NEXT-RECORD.
+           SORT SORT-WORK-FILE ON DESCENDING KEY SW-DAYDIFF
+                INPUT PROCEDURE  IS BUILD-SORT-WORK-FILE
+                OUTPUT PROCEDURE IS WRITE-SORTED-OUTPUT
+           MOVE 00  TO RETURN-CODE
+           MOVE 'Y' TO EXIT-FLAG
+           PERFORM PROGRAM-EXIT.
+       READ-NEXT-RECORD-END. EXIT.
+      *----
+       BUILD-SORT-WORK-FILE.
            PERFORM READ-RECORD
            PERFORM UNTIL ACCT-EOF
-               PERFORM WRITE-RECORD
+               PERFORM BUILD-SORT-WORK-RECORD
                PERFORM READ-RECORD
            END-PERFORM.
-       READ-NEXT-RECORD-END. EXIT.
+       BUILD-SORT-WORK-FILE-EXIT. EXIT.
       *----
        READ-RECORD.
-           READ ACCT-REC.
-       READ-NEXT-RECORD-END. EXIT.
+           READ ACCT-REC
+              NOT AT END ADD 1 TO WS-REC-COUNT
+           END-READ.
+       READ-RECORD-EXIT. EXIT.
       *----
-       WRITE-RECORD.
+      * BUILD-SORT-WORK-RECORD ACCT-REC'ten okunan kaydin gun farkini
+      * ve yas kirilimini hesaplar, tarih gecerliyse SORT-WORK-FILE'a
+      * RELEASE eder.
+      *----
+       BUILD-SORT-WORK-RECORD.
            MOVE ACCT-SEQ      TO PRINT-SEQ
            MOVE ACCT-NAME     TO PRINT-NAME
            MOVE ACCT-LASTN    TO PRINT-LASTN
            MOVE ACCT-BRTHDAY  TO PRINT-BRTHDAY
-           MOVE ACCT-BRTHDAY  TO PRINT-BRTHDAY
-           MOVE ACCT-TODAY    TO PRINT-TODAY
+           MOVE WS-SYS-DATE   TO PRINT-TODAY
            MOVE SPACES        TO SPACE-X
            MOVE SPACES        TO SPACE-X2
            MOVE SPACES        TO SPACE-X1
+           MOVE SPACES        TO SPACE-X4
+           MOVE SPACE         TO SPACE-X6
+           MOVE SPACE         TO SPACE-X7
            PERFORM  DATE-HANDLE.
-           WRITE   PRINT-REC
+           IF WS-DATE-VALID
+              MOVE PRINT-SEQ      TO SW-SEQ
+              MOVE PRINT-NAME     TO SW-NAME
+              MOVE PRINT-LASTN    TO SW-LASTN
+              MOVE PRINT-BRTHDAY  TO SW-BRTHDAY
+              MOVE PRINT-TODAY    TO SW-TODAY
+              MOVE DAY-DIFF       TO SW-DAYDIFF
+              MOVE AGE-YEARS      TO SW-AGE-YEARS
+              MOVE AGE-MONTHS     TO SW-AGE-MONTHS
+              MOVE AGE-DAYS       TO SW-AGE-DAYS
+              ADD 1 TO WS-MONTH-COUNT(WS-BIRTH-MM)
+              RELEASE SORT-WORK-REC
+           END-IF
            INITIALIZE PRINT-REC.
-       WRITE-RECORD-EXIT. EXIT.
+       BUILD-SORT-WORK-RECORD-EXIT. EXIT.
+      *----
+      * WRITE-SORTED-OUTPUT SORT tarafindan siralanmis SORT-WORK-FILE
+      * kayitlarini PRINT-LINE dosyasina yazar.
+      *----
+       WRITE-SORTED-OUTPUT.
+           MOVE 'N' TO WS-SORT-EOF-SW
+           PERFORM RETURN-SORT-WORK-REC
+           PERFORM UNTIL WS-SORT-EOF
+              MOVE SW-SEQ        TO PRINT-SEQ
+              MOVE SW-NAME       TO PRINT-NAME
+              MOVE SW-LASTN      TO PRINT-LASTN
+              MOVE SW-BRTHDAY    TO PRINT-BRTHDAY
+              MOVE SW-TODAY      TO PRINT-TODAY
+              MOVE SW-DAYDIFF    TO DAY-DIFF
+              MOVE SW-AGE-YEARS  TO AGE-YEARS
+              MOVE SW-AGE-MONTHS TO AGE-MONTHS
+              MOVE SW-AGE-DAYS   TO AGE-DAYS
+              MOVE SPACES        TO SPACE-X SPACE-X1 SPACE-X2 SPACE-X4
+              MOVE SPACE         TO SPACE-X6 SPACE-X7
+              WRITE PRINT-REC
+              INITIALIZE PRINT-REC
+              PERFORM RETURN-SORT-WORK-REC
+           END-PERFORM
+           PERFORM WRITE-MONTH-SUMMARY.
+       WRITE-SORTED-OUTPUT-EXIT. EXIT.
+      *----
+      * WRITE-MONTH-SUMMARY rapor sonunda ay basina dogum sayisini
+      * TRAILER satirlari halinde PRINT-LINE'a basar.
+      *----
+       WRITE-MONTH-SUMMARY.
+           PERFORM VARYING WS-MM-IDX FROM 1 BY 1
+                     UNTIL WS-MM-IDX > 12
+              MOVE 'MONTHTOT'          TO TRL-LITERAL
+              MOVE SPACES              TO TRL-FIL1 TRL-FIL2
+              MOVE WS-MM-IDX           TO TRL-MM
+              MOVE WS-MONTH-COUNT(WS-MM-IDX) TO TRL-COUNT
+              WRITE PRINT-REC
+              INITIALIZE PRINT-REC
+           END-PERFORM.
+       WRITE-MONTH-SUMMARY-EXIT. EXIT.
+      *----
+       RETURN-SORT-WORK-REC.
+           RETURN SORT-WORK-FILE
+              AT END MOVE 'Y' TO WS-SORT-EOF-SW
+           END-RETURN.
+       RETURN-SORT-WORK-REC-EXIT. EXIT.
       *----
        DATE-HANDLE.
-      * oncelikle valid date kontolunun yapildigi sonrasinda 
-      * integer dogum tarihinden integer today tarinin cikarilip 
+      * oncelikle valid date kontolunun yapildigi sonrasinda
+      * integer dogum tarihinden integer today tarinin cikarilip
       * yasanilan gun sayisinin hesaplandigi paragraftir.
-      *invalid date durumunda sysout dosyasına hata mesaji yazdilirip
-      * programdan cikis yapilir.
+      * invalid date durumunda kayit isi durdurmadan EXC-FILE'a
+      * yazilir ve bir sonraki kayittan islemeye devam edilir.
+           MOVE 'Y' TO WS-DATE-VALID-SW
            MOVE ACCT-BRTHDAY TO WS-GREG-DATE
            COMPUTE DATE-RC = FUNCTION TEST-DATE-YYYYMMDD(WS-GREG-DATE)
            IF DATE-RC = 0
-            COMPUTE WS-INT-D = FUNCTION INTEGER-OF-DATE(ACCT-BRTHDAY)
-            COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(ACCT-TODAY)
-            COMPUTE DAY-DIFF = WS-INT-T - WS-INT-D
+            MOVE ACCT-BRTHDAY TO DTCV-DATE-1
+            MOVE WS-SYS-DATE  TO DTCV-DATE-2
+            MOVE '2'          TO DTCV-FUNCTION
+            CALL 'DTCVRTN' USING DTCV-PARM
+            MOVE DTCV-DAYS-BETWEEN TO DAY-DIFF
+            COMPUTE WS-INT-T = FUNCTION INTEGER-OF-DATE(WS-SYS-DATE)
+            PERFORM CALCULATE-AGE-BREAKDOWN
+            PERFORM CHECK-UPCOMING-BIRTHDAY
            ELSE
             DISPLAY "INVALID DATE!LINE: " ACCT-SEQ
-            MOVE 'Y' TO EXIT-FLAG
-            PERFORM PROGRAM-EXIT.
+            MOVE 'N' TO WS-DATE-VALID-SW
+            PERFORM WRITE-EXCEPTION-RECORD.
+       DATE-HANDLE-EXIT. EXIT.
+      *----
+      * CALCULATE-AGE-BREAKDOWN DAY-DIFF'i takvim yil/ay/gun cinsinden
+      * ayristirir. Once yil/ay/gun basit farki alinir, gun negatifse
+      * onceki ayin gun sayisi eklenerek bir ay geri sayilir, ay
+      * negatifse 12 ay eklenerek bir yil geri sayilir.
+      *----
+       CALCULATE-AGE-BREAKDOWN.
+           MOVE WS-SYS-DATE(1:4)   TO WS-TODAY-YY
+           MOVE WS-SYS-DATE(5:2)   TO WS-TODAY-MM
+           MOVE WS-SYS-DATE(7:2)   TO WS-TODAY-DD
+           MOVE ACCT-BRTHDAY(1:4)  TO WS-BIRTH-YY
+           MOVE ACCT-BRTHDAY(5:2)  TO WS-BIRTH-MM
+           MOVE ACCT-BRTHDAY(7:2)  TO WS-BIRTH-DD
+           COMPUTE WS-AGE-YEARS  = WS-TODAY-YY - WS-BIRTH-YY
+           COMPUTE WS-AGE-MONTHS = WS-TODAY-MM - WS-BIRTH-MM
+           COMPUTE WS-AGE-DAYS   = WS-TODAY-DD - WS-BIRTH-DD
+           IF WS-AGE-DAYS < 0
+              SUBTRACT 1 FROM WS-AGE-MONTHS
+              PERFORM FIND-PREVIOUS-MONTH-LENGTH
+              ADD WS-PREV-MONTH-LEN TO WS-AGE-DAYS
+           END-IF
+           IF WS-AGE-MONTHS < 0
+              SUBTRACT 1 FROM WS-AGE-YEARS
+              ADD 12 TO WS-AGE-MONTHS
+           END-IF
+           MOVE WS-AGE-YEARS  TO AGE-YEARS
+           MOVE WS-AGE-MONTHS TO AGE-MONTHS
+           MOVE WS-AGE-DAYS   TO AGE-DAYS.
+       CALCULATE-AGE-BREAKDOWN-EXIT. EXIT.
+      *----
+      * FIND-PREVIOUS-MONTH-LENGTH bugunku aydan bir onceki ayin gun
+      * sayisini WS-PREV-MONTH-LEN'e tasir, Subat icin artik yil
+      * kontrolu yapar.
+      *----
+       FIND-PREVIOUS-MONTH-LENGTH.
+           IF WS-TODAY-MM = 01
+              MOVE 12 TO WS-PREV-MM
+              COMPUTE WS-PREV-YY = WS-TODAY-YY - 1
+           ELSE
+              COMPUTE WS-PREV-MM = WS-TODAY-MM - 1
+              MOVE WS-TODAY-YY TO WS-PREV-YY
+           END-IF
+           MOVE WS-DIM(WS-PREV-MM) TO WS-PREV-MONTH-LEN
+           IF WS-PREV-MM = 02
+              IF (FUNCTION MOD(WS-PREV-YY, 4) = 0 AND
+                  FUNCTION MOD(WS-PREV-YY, 100) NOT = 0)
+                    OR FUNCTION MOD(WS-PREV-YY, 400) = 0
+                 MOVE 29 TO WS-PREV-MONTH-LEN
+              END-IF
+           END-IF.
+       FIND-PREVIOUS-MONTH-LENGTH-EXIT. EXIT.
       *----
+      * CHECK-UPCOMING-BIRTHDAY hesabin bu yilki (ya da gecmisse bir
+      * sonraki yilki) dogum gunune kalan gun sayisini hesaplar ve
+      * WS-ALERT-THRESHOLD ile karsilastirir.
+      *----
+       CHECK-UPCOMING-BIRTHDAY.
+           MOVE WS-TODAY-YY TO WS-CAND-YY
+           MOVE WS-BIRTH-MM TO WS-CAND-MM
+           MOVE WS-BIRTH-DD TO WS-CAND-DD
+           PERFORM VALIDATE-CANDIDATE-DATE
+           COMPUTE WS-CAND-INT =
+                   FUNCTION INTEGER-OF-DATE(WS-CAND-DATE-N)
+           IF WS-CAND-INT < WS-INT-T
+              ADD 1 TO WS-CAND-YY
+              PERFORM VALIDATE-CANDIDATE-DATE
+              COMPUTE WS-CAND-INT =
+                      FUNCTION INTEGER-OF-DATE(WS-CAND-DATE-N)
+           END-IF
+           COMPUTE WS-DAYS-TO-BDAY = WS-CAND-INT - WS-INT-T
+           IF WS-DAYS-TO-BDAY <= WS-ALERT-THRESHOLD
+              PERFORM WRITE-ALERT-RECORD
+           END-IF.
+       CHECK-UPCOMING-BIRTHDAY-EXIT. EXIT.
+      *----
+      * VALIDATE-CANDIDATE-DATE WS-CAND-DATE-N gecerli bir takvim
+      * tarihi degilse (29 Subat gibi artik yil disi durumlar icin)
+      * gunu 28'e ceker.
+      *----
+       VALIDATE-CANDIDATE-DATE.
+           COMPUTE WS-CAND-RC =
+                   FUNCTION TEST-DATE-YYYYMMDD(WS-CAND-DATE-N)
+           IF WS-CAND-RC NOT = 0
+              MOVE 28 TO WS-CAND-DD
+           END-IF.
+       VALIDATE-CANDIDATE-DATE-EXIT. EXIT.
+      *----
+      * WRITE-ALERT-RECORD yaklasan dogum gunune sahip hesabi
+      * ALERT-FILE'a yazar.
+      *----
+       WRITE-ALERT-RECORD.
+           MOVE ACCT-SEQ       TO ALERT-SEQ
+           MOVE ACCT-NAME      TO ALERT-NAME
+           MOVE ACCT-LASTN     TO ALERT-LASTN
+           MOVE ACCT-BRTHDAY   TO ALERT-BRTHDAY
+           MOVE WS-DAYS-TO-BDAY TO ALERT-DAYS-AWAY
+           MOVE SPACES         TO SPACE-X5 SPACE-X8
+           WRITE ALERT-REC
+           INITIALIZE ALERT-REC.
+       WRITE-ALERT-RECORD-EXIT. EXIT.
+      *----
+      * WRITE-EXCEPTION-RECORD gecersiz dogum tarihi tasiyan kaydin
+      * ACCT-SEQ'ini ve red sebebini EXC-FILE'a yazar.
+      *----
+       WRITE-EXCEPTION-RECORD.
+           MOVE ACCT-SEQ            TO EXC-SEQ
+           MOVE 'INVALID BIRTH DATE' TO EXC-REASON
+           MOVE SPACES              TO SPACE-X3
+           WRITE EXC-REC
+           INITIALIZE EXC-REC.
+       WRITE-EXCEPTION-RECORD-EXIT. EXIT.
+      *----
+      * GOBACK kullanilir cunku BDAYCALC hem tek basina bir is adimi
+      * olarak hem de bir surucu programdan CALL ile calisabilir;
+      * RETURN-CODE cagirana (ya da isletim sistemine) GOBACK ile
+      * doner.
        PROGRAM-EXIT.
            IF EXIT-FLAG = 'Y' THEN
                CLOSE ACCT-REC
                CLOSE PRINT-LINE
-               STOP RUN
+               CLOSE EXC-FILE
+               CLOSE ALERT-FILE
+               PERFORM WRITE-AUDIT-RECORD
+               GOBACK
+           END-IF.
+      *----
+      * WRITE-AUDIT-RECORD calistirma sonunda paylasilan AUDIT-FILE'a
+      * program adi, calistirma tarih/saati, islenen kayit sayisi ve
+      * RETURN-CODE'u tasiyan bir satir ekler. AUDIT DD saglanmamissa
+      * yazim sessizce atlanir.
+      *----
+       WRITE-AUDIT-RECORD.
+           OPEN EXTEND AUDIT-FILE
+           IF AUDIT-SUCCESS
+              INITIALIZE AUDIT-REC
+              MOVE 'BDAYCALC'        TO AUD-PROGRAM
+              MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-RUNDATE
+              MOVE FUNCTION CURRENT-DATE(9:6) TO AUD-RUNTIME
+              MOVE WS-REC-COUNT      TO AUD-RECCOUNT
+              MOVE RETURN-CODE       TO AUD-RETCODE
+              WRITE AUDIT-REC
+              CLOSE AUDIT-FILE
+           ELSE
+              DISPLAY 'AUDIT-FILE CANNOT BE OPENED, SKIPPING AUDIT LOG'
            END-IF.
+       WRITE-AUDIT-RECORD-EXIT. EXIT.
       *----
